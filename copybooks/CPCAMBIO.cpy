@@ -0,0 +1,14 @@
+      *==========================================================
+      *== Copybook: CPCAMBIO
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: COTACAO DO DOLAR DO DIA E CAMPOS PARA CONVERSAO
+      *==          DO SALARIO (EMP-SALARIO) PARA USD, USADOS PELOS
+      *==          PROGRAMAS DE CAPTURA (PROGRAMA01/06) NA REPOSTAGEM
+      *==          DO SALARIO DO FUNCIONARIO EXPATRIADO. A COTACAO E
+      *==          DIGITADA PELO OPERADOR NO INICIO DA EXECUCAO (QUANTOS
+      *==          REAIS VALE 1 DOLAR) E VALE PARA TODO O LOTE.
+      *==========================================================
+       77 WRK-COTACAO-DOLAR     PIC 9(02)V9999  VALUE ZEROS.
+       77 WRK-SALARIO-USD       PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-SALARIO-USD-EDT   PIC ZZ.ZZZ.ZZ9,99.
