@@ -0,0 +1,10 @@
+      *==========================================================
+      *== Copybook: CPSALDO
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DO ARQUIVO DE SALDO ACUMULADO (SALDO08),
+      *==          GRAVADO PELO PROGRAMA08 AO FIM DE CADA LOTE E
+      *==          LIDO PELO PROGRAMA09 NO FECHAMENTO DO DIA.
+      *==========================================================
+       01  SLD-REGISTRO.
+           05 SLD-TOTAL-ACUMULADO    PIC 9(09).
