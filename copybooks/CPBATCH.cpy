@@ -0,0 +1,26 @@
+      *==========================================================
+      *== Copybook: CPBATCH
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: IDENTIFICACAO DO LOTE DA EXECUCAO ATUAL (DATA,
+      *==          NUMERO SEQUENCIAL DO DIA E OPERADOR), USADA PELOS
+      *==          PROGRAMAS DE LOTE PARA CARIMBAR SEUS REGISTROS DE
+      *==          SAIDA. O PROGRAMA CHAMADOR DEVE MOVER BAT-DATA E
+      *==          BAT-OPERADOR E EXECUTAR A SECTION 7200-ATRIBUI-LOTE
+      *==          (COPYBOOK CPBATPR) PARA PREENCHER BAT-NUMERO.
+      *== 08/08/26 WS - ACRESCIDO BAT-HORA/BAT-TURNO PARA CLASSIFICAR
+      *==          O LOTE POR TURNO (MANHA/TARDE/NOITE), PREENCHIDO
+      *==          PELA SECTION 7300-DETERMINA-TURNO (CPBATPR).
+      *==========================================================
+       01  BAT-CONTROLE.
+           05 BAT-DATA           PIC 9(08).
+           05 BAT-NUMERO         PIC 9(05).
+           05 BAT-OPERADOR       PIC X(10).
+           05 BAT-HORA           PIC 9(08).
+           05 BAT-HORA-R REDEFINES BAT-HORA.
+               10 BAT-HORA-HH     PIC 9(02).
+               10 FILLER          PIC 9(06).
+           05 BAT-TURNO          PIC X(01).
+               88 BAT-TURNO-MANHA           VALUE "M".
+               88 BAT-TURNO-TARDE           VALUE "T".
+               88 BAT-TURNO-NOITE           VALUE "N".
