@@ -0,0 +1,18 @@
+      *==========================================================
+      *== Copybook: CPCAMBPR
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: CONVERTE EMP-SALARIO (MOEDA LOCAL) PARA DOLAR,
+      *==          USANDO A COTACAO JA CAPTURADA EM WRK-COTACAO-DOLAR
+      *==          (COPYBOOK CPCAMBIO). O PROGRAMA CHAMADOR DEVE TER
+      *==          FEITO COPY CPCAMBIO NA WORKING-STORAGE, CAPTURADO A
+      *==          COTACAO DO DOLAR E TER EMP-SALARIO PREENCHIDO ANTES
+      *==          DE EXECUTAR ESTA SECTION.
+      *==========================================================
+       7400-CONVERTE-DOLAR          SECTION.
+           IF WRK-COTACAO-DOLAR = ZEROS
+               MOVE ZEROS TO WRK-SALARIO-USD
+           ELSE
+               COMPUTE WRK-SALARIO-USD ROUNDED =
+                   EMP-SALARIO / WRK-COTACAO-DOLAR
+           END-IF.
