@@ -0,0 +1,43 @@
+      *==========================================================
+      *== Copybook: CPBATPR
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: ATRIBUI O NUMERO DE LOTE DO DIA, REINICIANDO EM 1
+      *==          A CADA NOVA DATA. O PROGRAMA CHAMADOR DEVE TER
+      *==          FEITO SELECT/FD DE ARQ-SEQ-LOTE (COPY CPBATSEQ NA
+      *==          FD), DEFINIDO WRK-FS-SEQ-LOTE (COM 88 ...-OK) NA
+      *==          WORKING-STORAGE, E MOVIDO BAT-DATA E BAT-OPERADOR
+      *==          (CPBATCH) ANTES DE EXECUTAR ESTA SECTION.
+      *==========================================================
+       7200-ATRIBUI-LOTE            SECTION.
+           OPEN INPUT ARQ-SEQ-LOTE.
+           IF WRK-FS-SEQ-LOTE-OK
+               READ ARQ-SEQ-LOTE
+               IF BSQ-DATA = BAT-DATA
+                   COMPUTE BAT-NUMERO = BSQ-NUMERO + 1
+               ELSE
+                   MOVE 1 TO BAT-NUMERO
+               END-IF
+               CLOSE ARQ-SEQ-LOTE
+           ELSE
+               CLOSE ARQ-SEQ-LOTE
+               MOVE 1 TO BAT-NUMERO
+           END-IF.
+           OPEN OUTPUT ARQ-SEQ-LOTE.
+           MOVE BAT-DATA   TO BSQ-DATA.
+           MOVE BAT-NUMERO TO BSQ-NUMERO.
+           WRITE BSQ-REGISTRO.
+           CLOSE ARQ-SEQ-LOTE.
+
+      *    CLASSIFICA O LOTE POR TURNO, COM BASE NA HORA DO SISTEMA
+      *    (06-11 MANHA, 12-17 TARDE, DEMAIS HORARIOS NOITE).
+       7300-DETERMINA-TURNO         SECTION.
+           ACCEPT BAT-HORA FROM TIME.
+           EVALUATE TRUE
+               WHEN BAT-HORA-HH >= 6 AND BAT-HORA-HH <= 11
+                   MOVE "M" TO BAT-TURNO
+               WHEN BAT-HORA-HH >= 12 AND BAT-HORA-HH <= 17
+                   MOVE "T" TO BAT-TURNO
+               WHEN OTHER
+                   MOVE "N" TO BAT-TURNO
+           END-EVALUATE.
