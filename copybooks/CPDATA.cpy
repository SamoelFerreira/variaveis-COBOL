@@ -0,0 +1,48 @@
+      *==========================================================
+      *== Copybook: CPDATA
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DE DATA (AAAAMMDD E DD/MM/AAAA) E CAMPOS
+      *==          DE APOIO PARA A VALIDACAO EM CPDATAVL.
+      *== 08/08/26 WS - ACRESCIDO CPD-DIA-SEMANA/CPD-FIM-DE-SEMANA PARA
+      *==          SINALIZAR DATA CAPTURADA CAINDO EM FIM DE SEMANA.
+      *== 08/08/26 WS - ACRESCIDOS CPD-DIA-DIG/CPD-MES-DIG/CPD-ANO-2DIG
+      *==          PARA A ENTRADA MANUAL DE DATA (DD/MM/AA), COM A
+      *==          MESMA JANELA DESLIZANTE DE SECULO DO MOVE.CBL.
+      *==========================================================
+       01  CPD-DATA.
+           05 CPD-ANO              PIC X(04) VALUE SPACES.
+           05 CPD-MES               PIC X(02) VALUE SPACES.
+           05 CPD-DIA               PIC X(02) VALUE SPACES.
+
+       01  CPD-DATA2.
+           05 CPD-DIA               PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(01) VALUE "/".
+           05 CPD-MES               PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(01) VALUE "/".
+           05 CPD-ANO               PIC X(04) VALUE SPACES.
+
+       77 CPD-DATA-VALIDA          PIC X(01) VALUE "N".
+           88 CPD-DATA-OK                    VALUE "S".
+       77 CPD-DATA-MSG-ERRO        PIC X(40) VALUE SPACES.
+
+       77 CPD-ANO-NUM              PIC 9(04) VALUE ZEROS.
+       77 CPD-MES-NUM              PIC 9(02) VALUE ZEROS.
+       77 CPD-DIA-NUM              PIC 9(02) VALUE ZEROS.
+
+       77 CPD-QUOCIENTE            PIC 9(04) VALUE ZEROS.
+       77 CPD-RESTO-4              PIC 9(02) VALUE ZEROS.
+       77 CPD-RESTO-100            PIC 9(02) VALUE ZEROS.
+       77 CPD-RESTO-400            PIC 9(03) VALUE ZEROS.
+       77 CPD-ANO-BISSEXTO         PIC X(01) VALUE "N".
+           88 CPD-ANO-BISSEXTO-SIM           VALUE "S".
+
+       77 CPD-DIA-SEMANA           PIC 9(01) VALUE ZEROS.
+       77 CPD-FIM-DE-SEMANA        PIC X(01) VALUE "N".
+           88 CPD-FIM-DE-SEMANA-SIM          VALUE "S".
+
+       77 CPD-DIA-DIG              PIC 9(02) VALUE ZEROS.
+       77 CPD-MES-DIG              PIC 9(02) VALUE ZEROS.
+       77 CPD-ANO-2DIG             PIC 9(02) VALUE ZEROS.
+       77 CPD-SECULO               PIC 9(02) VALUE ZEROS.
+       77 CPD-ANO-4DIG             PIC 9(04) VALUE ZEROS.
