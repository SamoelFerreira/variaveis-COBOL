@@ -0,0 +1,15 @@
+      *==========================================================
+      *== Copybook: CPEXCPR
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: PARAGRAFO DE GRAVACAO DO RELATORIO DE EXCECOES,
+      *==          COMPARTILHADO PELOS PROGRAMAS QUE REJEITAM
+      *==          ENTRADAS (VER CPEXCPT). O PROGRAMA QUE COPIAR ESTA
+      *==          SECTION DEVE TER ABERTO ARQ-EXCECAO E PREENCHIDO
+      *==          EXC-PROGRAMA, EXC-ENTRADA E EXC-MOTIVO ANTES DO
+      *==          PERFORM.
+      *==========================================================
+       7100-GRAVA-EXCECAO           SECTION.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+           WRITE EXC-REGISTRO.
