@@ -0,0 +1,22 @@
+      *==========================================================
+      *== Copybook: CPEMP
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT UNIFICADO DE FUNCIONARIO (CODIGO, NOME,
+      *==          IDADE, SALARIO) COMPARTILHADO ENTRE O CADASTRO
+      *==          MESTRE (PROGRAMA01) E O LOTE DE ENTRADAS
+      *==          (PROGRAMA06), AMBOS CHAVEADOS POR EMP-CODIGO, PARA
+      *==          QUE OS DOIS PROGRAMAS DESCREVAM O MESMO FUNCIONARIO
+      *==          COM OS MESMOS CAMPOS E LARGURAS. O PROGRAMA QUE
+      *==          COPIAR ESTE LAYOUT DEVE DECLARAR SEU PROPRIO NIVEL
+      *==          01 ANTES DO COPY.
+      *== 08/08/26 WS - ACRESCIDOS EMP-DOCUMENTO E EMP-ENDERECO, PARA
+      *==          QUE OS DOIS PONTOS DE CAPTURA (PROGRAMA01/06)
+      *==          DESCREVAM A MESMA PESSOA COM OS MESMOS CAMPOS.
+      *==========================================================
+           05 EMP-CODIGO        PIC 9(05).
+           05 EMP-NOME          PIC X(30).
+           05 EMP-DOCUMENTO     PIC X(11).
+           05 EMP-ENDERECO      PIC X(40).
+           05 EMP-IDADE         PIC 9(03).
+           05 EMP-SALARIO       PIC 9(08)V99.
