@@ -0,0 +1,17 @@
+      *==========================================================
+      *== Copybook: CPEXCPT
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DO RELATORIO DE EXCECOES (ARQ. EXCPTRPT),
+      *==          ONDE CADA ENTRADA REJEITADA PELAS ROTINAS DE
+      *==          VALIDACAO DO PROGRAMA01 E DO PROGRAMA06 E GRAVADA
+      *==          PARA CONFERENCIA DA SUPERVISAO, EM VEZ DE SO
+      *==          APARECER NA TELA DO DIGITADOR.
+      *==========================================================
+       01  EXC-REGISTRO.
+           05 EXC-DATA          PIC 9(08).
+           05 EXC-HORA          PIC 9(08).
+           05 EXC-PROGRAMA      PIC X(10).
+           05 EXC-LOTE          PIC 9(05).
+           05 EXC-ENTRADA       PIC X(40).
+           05 EXC-MOTIVO        PIC X(40).
