@@ -0,0 +1,11 @@
+      *==========================================================
+      *== Copybook: CPBATSEQ
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DO ARQUIVO DE SEQUENCIA DE LOTE (UM POR
+      *==          PROGRAMA - BATSEQ01/BATSEQ06/BATSEQ08), GUARDA A
+      *==          DATA E O NUMERO DO ULTIMO LOTE RODADO NAQUELE DIA.
+      *==========================================================
+       01  BSQ-REGISTRO.
+           05 BSQ-DATA            PIC 9(08).
+           05 BSQ-NUMERO          PIC 9(05).
