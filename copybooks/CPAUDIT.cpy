@@ -0,0 +1,17 @@
+      *==========================================================
+      *== Copybook: CPAUDIT
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA (ARQ.
+      *==          AUDTRAIL) GRAVADO PELOS PROGRAMAS DE ENTRADA E
+      *==          CALCULO (PROGRAMA01, PROGRAMA02, PROGRAMA06,
+      *==          PROGRAMA08) A CADA ACCEPT/CALCULO RELEVANTE.
+      *== 08/08/26 WS - ACRESCIDO AUD-OPERADOR PARA QUE CADA LINHA DA
+      *==          TRILHA IDENTIFIQUE O OPERADOR LOGADO NA EXECUCAO,
+      *==          NAO SO O PROGRAMA E O HORARIO.
+      *==========================================================
+       01  AUD-REGISTRO.
+           05 AUD-HORA          PIC 9(08).
+           05 AUD-PROGRAMA      PIC X(10).
+           05 AUD-OPERADOR      PIC X(10).
+           05 AUD-DESCRICAO     PIC X(80).
