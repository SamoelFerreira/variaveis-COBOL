@@ -0,0 +1,85 @@
+      *==========================================================
+      *== Copybook: CPDATAVL
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: VALIDACAO DE DATA (CPD-DATA) - MES 1-12, DIA
+      *==          1-31 E 29/02 SOMENTE EM ANO BISSEXTO. REQUER
+      *==          CPDATA COPIADO NA WORKING-STORAGE SECTION.
+      *==          RESULTADO EM CPD-DATA-VALIDA / CPD-DATA-MSG-ERRO.
+      *== 08/08/26 WS - ACRESCIDA CPD-8020-VERIFICA-DIA-UTIL, QUE
+      *==          SINALIZA EM CPD-FIM-DE-SEMANA QUANDO A DATA DO
+      *==          SISTEMA CAI NUM SABADO OU DOMINGO.
+      *== 08/08/26 WS - ACRESCIDA CPD-8030-CAPTURA-DATA-DIGITADA, QUE
+      *==          DIGITA DD/MM/AA (JANELA DE SECULO DO MOVE.CBL) E
+      *==          MONTA CPD-DATA/CPD-DATA2 PARA SER VALIDADA POR
+      *==          CPD-8000-VALIDA-DATA. NAO CHAMAR CPD-8020 PARA
+      *==          DATA DIGITADA - O DIA DA SEMANA AI E SEMPRE O DO
+      *==          SISTEMA, NAO O DA DATA DIGITADA.
+      *==========================================================
+       CPD-8000-VALIDA-DATA         SECTION.
+           MOVE "S"    TO CPD-DATA-VALIDA.
+           MOVE SPACES TO CPD-DATA-MSG-ERRO.
+           MOVE CPD-ANO OF CPD-DATA TO CPD-ANO-NUM.
+           MOVE CPD-MES OF CPD-DATA TO CPD-MES-NUM.
+           MOVE CPD-DIA OF CPD-DATA TO CPD-DIA-NUM.
+
+           IF CPD-MES-NUM < 1 OR CPD-MES-NUM > 12
+               MOVE "N" TO CPD-DATA-VALIDA
+               MOVE "MES INVALIDO" TO CPD-DATA-MSG-ERRO
+           END-IF.
+
+           IF CPD-DATA-OK AND (CPD-DIA-NUM < 1 OR CPD-DIA-NUM > 31)
+               MOVE "N" TO CPD-DATA-VALIDA
+               MOVE "DIA INVALIDO" TO CPD-DATA-MSG-ERRO
+           END-IF.
+
+           IF CPD-DATA-OK AND CPD-MES-NUM = 2 AND CPD-DIA-NUM = 29
+               PERFORM CPD-8010-VERIFICA-BISSEXTO
+               IF NOT CPD-ANO-BISSEXTO-SIM
+                   MOVE "N" TO CPD-DATA-VALIDA
+                   MOVE "29/02 SO EXISTE EM ANO BISSEXTO"
+                       TO CPD-DATA-MSG-ERRO
+               END-IF
+           END-IF.
+
+       CPD-8010-VERIFICA-BISSEXTO   SECTION.
+           DIVIDE CPD-ANO-NUM BY 4   GIVING CPD-QUOCIENTE
+               REMAINDER CPD-RESTO-4.
+           DIVIDE CPD-ANO-NUM BY 100 GIVING CPD-QUOCIENTE
+               REMAINDER CPD-RESTO-100.
+           DIVIDE CPD-ANO-NUM BY 400 GIVING CPD-QUOCIENTE
+               REMAINDER CPD-RESTO-400.
+           IF CPD-RESTO-4 = 0 AND
+                   (CPD-RESTO-100 NOT = 0 OR CPD-RESTO-400 = 0)
+               MOVE "S" TO CPD-ANO-BISSEXTO
+           ELSE
+               MOVE "N" TO CPD-ANO-BISSEXTO
+           END-IF.
+
+      *    CPD-DATA E A PROPRIA DATA DO SISTEMA (ACCEPT FROM DATE),
+      *    LOGO O DIA DA SEMANA DO SISTEMA SE APLICA A ELA.
+       CPD-8020-VERIFICA-DIA-UTIL   SECTION.
+           ACCEPT CPD-DIA-SEMANA FROM DAY-OF-WEEK.
+           IF CPD-DIA-SEMANA = 6 OR CPD-DIA-SEMANA = 7
+               MOVE "S" TO CPD-FIM-DE-SEMANA
+           ELSE
+               MOVE "N" TO CPD-FIM-DE-SEMANA
+           END-IF.
+
+       CPD-8030-CAPTURA-DATA-DIGITADA SECTION.
+           DISPLAY "DIGITE O DIA (DD): ".
+           ACCEPT CPD-DIA-DIG.
+           DISPLAY "DIGITE O MES (MM): ".
+           ACCEPT CPD-MES-DIG.
+           DISPLAY "DIGITE O ANO (AA): ".
+           ACCEPT CPD-ANO-2DIG.
+           IF CPD-ANO-2DIG <= 49
+               MOVE 20 TO CPD-SECULO
+           ELSE
+               MOVE 19 TO CPD-SECULO
+           END-IF.
+           COMPUTE CPD-ANO-4DIG = CPD-SECULO * 100 + CPD-ANO-2DIG.
+           MOVE CPD-DIA-DIG   TO CPD-DIA OF CPD-DATA.
+           MOVE CPD-MES-DIG   TO CPD-MES OF CPD-DATA.
+           MOVE CPD-ANO-4DIG  TO CPD-ANO OF CPD-DATA.
+           MOVE CORR CPD-DATA TO CPD-DATA2.
