@@ -0,0 +1,12 @@
+      *==========================================================
+      *== Copybook: CPAUDPR
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: GRAVACAO DO REGISTRO DE AUDITORIA (CPAUDIT). O
+      *==          PROGRAMA CHAMADOR DEVE MOVER AUD-PROGRAMA,
+      *==          AUD-OPERADOR E AUD-DESCRICAO ANTES DE EXECUTAR
+      *==          ESTA SECTION; AUD-HORA EH PREENCHIDA AQUI.
+      *==========================================================
+       7000-GRAVA-AUDITORIA         SECTION.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUD-REGISTRO.
