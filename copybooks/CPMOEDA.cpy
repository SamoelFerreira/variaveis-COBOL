@@ -0,0 +1,13 @@
+      *==========================================================
+      *== Copybook: CPMOEDA
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: CAMPO EDITADO PARA EXIBICAO DE SALARIO NO PADRAO
+      *==          R$ ###.###.###,## (PONTO COMO SEPARADOR DE MILHAR,
+      *==          VIRGULA COMO SEPARADOR DECIMAL, CONFORME O
+      *==          DECIMAL-POINT IS COMMA JA USADO EM TODO O SISTEMA).
+      *==          O PROGRAMA QUE COPIAR DEVE PRECEDER A EXIBICAO DO
+      *==          VALOR COM O LITERAL "R$ " (ESTE GNUCOBOL NAO ACEITA
+      *==          SIMBOLO DE MOEDA COM MAIS DE UM CARACTERE NA PICTURE).
+      *==========================================================
+       77 WRK-SALARIO-EDT       PIC ZZ.ZZZ.ZZ9,99.
