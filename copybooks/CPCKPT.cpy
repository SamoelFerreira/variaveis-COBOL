@@ -0,0 +1,24 @@
+      *==========================================================
+      *== Copybook: CPCKPT
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: LAYOUT DO REGISTRO DE CHECKPOINT USADO PELOS
+      *==          PROGRAMAS DE LOTE (PROGRAMA06, PROGRAMA08) PARA
+      *==          PERMITIR RETOMADA APOS ABEND.
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 09/08/26   WS    ACRESCENTADO CPK-STATUS: O CHECKPOINT SO
+      *==                  MARCA UMA RETOMADA PENDENTE ENQUANTO O LOTE
+      *==                  ESTA EM ANDAMENTO (EM-ANDAMENTO); A GRAVACAO
+      *==                  FINAL DE FIM DE LOTE MARCA COMPLETO, PARA
+      *==                  QUE O REGISTRO DEIXADO POR UM LOTE ENCERRADO
+      *==                  COM SUCESSO NAO SEJA CONFUNDIDO COM UM
+      *==                  CHECKPOINT DE ABEND NA PROXIMA EXECUCAO
+      *==========================================================
+       01  CPK-REGISTRO.
+           05 CPK-ULTIMA-CHAVE       PIC 9(06).
+           05 CPK-QTDE-PROCESSADA    PIC 9(07).
+           05 CPK-TOTAL-PARCIAL      PIC 9(07).
+           05 CPK-STATUS             PIC X(01).
+               88 CPK-STATUS-EM-ANDAMENTO   VALUE "A".
+               88 CPK-STATUS-COMPLETO       VALUE "C".
