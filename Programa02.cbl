@@ -5,31 +5,374 @@
       *== Date: XX/XX/20XX
       *== Purpose: VARIÁVEL COM SINAL.
       *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    ACRESCENTADA OPCAO DE CALCULO DE LIQUIDO
+      *==                  (BRUTO - DESCONTOS) POR FAIXA DE TABELA,
+      *==                  MANTIDA A OPCAO ORIGINAL DE COMPARACAO
+      *==                  DE DOIS VALORES COMO SEGUNDA OPCAO DE MENU
+      *== 08/08/26   WS    TRILHA DE AUDITORIA (ARQ. AUDTRAIL) A CADA
+      *==                  CALCULO REALIZADO
+      *== 08/08/26   WS    WRK-VALOR1/WRK-VALOR2 PASSARAM A PIC S9,
+      *==                  PERMITINDO ENTRADA DIRETA DE DEBITO/CREDITO
+      *==                  JA NEGATIVO; WRK-RESULTADO GANHOU SINAL
+      *== 08/08/26   WS    VALORES DE SALARIO DA OPCAO 1 EXIBIDOS NO
+      *==                  FORMATO R$ ###.###,## (COPYBOOK CPMOEDA)
+      *== 08/08/26   WS    OPCAO 2 PASSOU A ACEITAR VARIOS PARES
+      *==                  VALOR1/VALOR2 POR EXECUCAO (CODIGO 999
+      *==                  EM VALOR1 ENCERRA A ENTRADA), GRAVANDO UM
+      *==                  RELATORIO DE VARIANCIA (ARQ. VARREL) QUE
+      *==                  SEPARA AS COMPARACOES EM DOIS GRUPOS -
+      *==                  POSITIVAS E NEGATIVAS - COM SUBTOTAL DE
+      *==                  CADA GRUPO
       *==========================================================
            ENVIRONMENT             DIVISION.
            CONFIGURATION           SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+           INPUT-OUTPUT             SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-AUDITORIA ASSIGN TO "AUDTRAIL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-AUDITORIA.
+
+               SELECT ARQ-VARIANCIA ASSIGN TO "VARREL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-VARIANCIA.
+
            DATA DIVISION.
+           FILE                    SECTION.
+           FD  ARQ-AUDITORIA
+               LABEL RECORD IS STANDARD.
+           COPY CPAUDIT.
+
+      *    OS ROTULOS SAO CAMPOS NOMEADOS, NAO FILLER COM VALUE - UM
+      *    VALUE CLAUSE SUBORDINADO A UMA FD SO VALE PARA O ESTADO
+      *    INICIAL DO REGISTRO E AS TRES VIEWS REDEFINEM O MESMO
+      *    BUFFER; OS ROTULOS SAO MOVIDOS DE CONSTANTES EM WORKING-
+      *    STORAGE ANTES DE CADA WRITE (VER 0002-F-GRAVA-RELATORIO-
+      *    VARIANCIA, 0002-C-IMPRIME-POSITIVAS E 0002-D-IMPRIME-
+      *    NEGATIVAS)
+           FD  ARQ-VARIANCIA
+               LABEL RECORD IS STANDARD.
+           01  VAR-CABECALHO-REC.
+               05 VAR-CAB-TIPO          PIC X(01).
+               05 FILLER                PIC X(04).
+               05 VAR-CAB-TITULO        PIC X(37).
+               05 VAR-CAB-LIT-DATA      PIC X(06).
+               05 VAR-CAB-DATA          PIC 9(08).
+               05 FILLER                PIC X(24).
+           01  VAR-DETALHE-REC REDEFINES VAR-CABECALHO-REC.
+               05 VAR-DET-TIPO          PIC X(01).
+               05 VAR-DET-LIT-VALOR1    PIC X(08).
+               05 VAR-DET-VALOR1        PIC ---9.
+               05 FILLER                PIC X(02).
+               05 VAR-DET-LIT-VALOR2    PIC X(08).
+               05 VAR-DET-VALOR2        PIC ---9.
+               05 FILLER                PIC X(02).
+               05 VAR-DET-LIT-VARIANCIA PIC X(11).
+               05 VAR-DET-RESULTADO     PIC -ZZ.ZZ9,99.
+               05 FILLER                PIC X(30).
+           01  VAR-TOTAL-REC REDEFINES VAR-CABECALHO-REC.
+               05 VAR-TOT-TIPO          PIC X(01).
+               05 VAR-TOT-LABEL         PIC X(22).
+               05 FILLER                PIC X(02).
+               05 VAR-TOT-LIT-QTDE      PIC X(14).
+               05 VAR-TOT-QTDE          PIC ZZ9.
+               05 FILLER                PIC X(02).
+               05 VAR-TOT-LIT-SUBTOTAL  PIC X(12).
+               05 VAR-TOT-SUBTOTAL      PIC -ZZ.ZZ9,99.
+               05 FILLER                PIC X(14).
+
            WORKING-STORAGE         SECTION.
-       77 WRK-VALOR1               PIC 9(03)       VALUE ZEROS.
-       77 WRK-VALOR2               PIC 9(03)       VALUE ZEROS.
-       77 WRK-RESULTADO            PIC ZZ.ZZ9,99   VALUE ZEROS.
+
+       77 WRK-FS-AUDITORIA         PIC X(02)       VALUE SPACES.
+           88 WRK-FS-AUDITORIA-OK                  VALUE "00".
+           88 WRK-FS-AUDITORIA-NAO-EXISTE          VALUE "35".
+       77 WRK-OPERADOR             PIC X(10)       VALUE SPACES.
+
+       77 WRK-OPCAO                PIC 9(01)       VALUE ZEROS.
+           88 WRK-OPCAO-DESCONTO                   VALUE 1.
+           88 WRK-OPCAO-COMPARA                    VALUE 2.
+
+      *    ----- OPCAO 1: CALCULO DE LIQUIDO (DESCONTOS POR FAIXA) -----
+       77 WRK-SALARIO-BRUTO        PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-VALOR-DESCONTO       PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-SALARIO-LIQUIDO      PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-PERC-DESCONTO        PIC 9(02)V999   VALUE ZEROS.
+       77 WRK-INDICE               PIC 9(02)       VALUE ZEROS.
+       77 WRK-ENCONTROU            PIC X(01)       VALUE "N".
+           88 WRK-ENCONTROU-SIM                    VALUE "S".
+
+      *    TABELA DE FAIXAS DE DESCONTO ESTILO INSS/IRRF (SIMPLIFICADA)
+      *    CADA FAIXA: LIMITE SUPERIOR DO SALARIO BRUTO + PERCENTUAL
+       01  WRK-TABELA-FAIXAS-DADOS.
+           05 FILLER PIC X(15) VALUE "000015000000000".
+           05 FILLER PIC X(15) VALUE "000025000007500".
+           05 FILLER PIC X(15) VALUE "000040000009000".
+           05 FILLER PIC X(15) VALUE "999999999911000".
+       01  WRK-TABELA-FAIXAS REDEFINES WRK-TABELA-FAIXAS-DADOS.
+           05 WRK-FAIXA                OCCURS 4 TIMES.
+               10 WRK-FAIXA-LIMITE      PIC 9(08)V99.
+               10 WRK-FAIXA-PERC        PIC 9(02)V999.
+
+      *    ----- OPCAO 2: COMPARACAO DE DOIS VALORES (ORIGINAL) -----
+      *    SIGNED PARA PERMITIR DEBITO/CREDITO JA NEGATIVO NA ENTRADA
+       77 WRK-VALOR1               PIC S9(03)      VALUE ZEROS.
+       77 WRK-VALOR2               PIC S9(03)      VALUE ZEROS.
+       77 WRK-RESULTADO            PIC -ZZ.ZZ9,99  VALUE ZEROS.
+
+      *    CODIGO 999 EM VALOR1 ENCERRA A ENTRADA DE PARES DA OPCAO 2
+       77 WRK-CONTINUA             PIC X(01)       VALUE "S".
+           88 WRK-CONTINUA-SIM                     VALUE "S".
+
+       77 WRK-DATA-EXEC            PIC 9(08)       VALUE ZEROS.
+       77 WRK-FS-VARIANCIA         PIC X(02)       VALUE SPACES.
+           88 WRK-FS-VARIANCIA-OK                  VALUE "00".
+
+      *    TABELA DE COMPARACOES DO LOTE, PARA PERMITIR O RELATORIO
+      *    DE VARIANCIA SEPARAR POSITIVAS E NEGATIVAS EM DOIS GRUPOS
+      *    SEM DEPENDER DE SORT (NAO USADO NESTE SISTEMA)
+       77 WRK-QTDE-COMPARACOES     PIC 9(03)       VALUE ZEROS.
+       01 WRK-VARIANCIA-TABELA.
+           05 WRK-VAR-ITEM             OCCURS 999 TIMES
+                                        INDEXED BY WRK-VAR-IDX.
+               10 WRK-VAR-VALOR1       PIC S9(03).
+               10 WRK-VAR-VALOR2       PIC S9(03).
+               10 WRK-VAR-RESULTADO    PIC S9(05)V99.
+
+       77 WRK-QTDE-POSITIVAS       PIC 9(03)       VALUE ZEROS.
+       77 WRK-TOTAL-POSITIVAS      PIC S9(07)V99   VALUE ZEROS.
+       77 WRK-QTDE-NEGATIVAS       PIC 9(03)       VALUE ZEROS.
+       77 WRK-TOTAL-NEGATIVAS      PIC S9(07)V99   VALUE ZEROS.
+      *    COMPARACOES CUJO RESULTADO E EXATAMENTE ZERO - GRUPO PROPRIO
+      *    PARA NAO FICAREM DE FORA DA CONTAGEM/RELATORIO DE VARIANCIA
+       77 WRK-QTDE-IGUAIS          PIC 9(03)       VALUE ZEROS.
+       77 WRK-TOTAL-IGUAIS         PIC S9(07)V99   VALUE ZEROS.
+
+      *    ROTULOS DO VARREL - MOVIDOS PARA OS CAMPOS NOMEADOS DA FD
+      *    ANTES DE CADA WRITE (VER NOTA NA FD ARQ-VARIANCIA)
+       77 WRK-LIT-VAR-TITULO       PIC X(37)
+           VALUE "RELATORIO DE VARIANCIA DE COMPARACOES".
+       77 WRK-LIT-VAR-DATA         PIC X(06) VALUE "DATA: ".
+       77 WRK-LIT-VAR-VALOR1       PIC X(08) VALUE "VALOR1: ".
+       77 WRK-LIT-VAR-VALOR2       PIC X(08) VALUE "VALOR2: ".
+       77 WRK-LIT-VAR-VARIANCIA    PIC X(11) VALUE "VARIANCIA: ".
+       77 WRK-LIT-VAR-QTDE         PIC X(14) VALUE "QUANTIDADE -> ".
+       77 WRK-LIT-VAR-SUBTOTAL     PIC X(12) VALUE "SUBTOTAL -> ".
+
+       COPY CPMOEDA.
 
            PROCEDURE DIVISION.
            MAIN-PROCEDURE.
+               OPEN EXTEND ARQ-AUDITORIA.
+               IF WRK-FS-AUDITORIA-NAO-EXISTE
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF.
+               DISPLAY "DIGITE O OPERADOR: "
+                   ACCEPT WRK-OPERADOR.
+               DISPLAY "1 - CALCULO DE SALARIO LIQUIDO".
+               DISPLAY "2 - COMPARACAO DE DOIS VALORES".
+               DISPLAY "DIGITE A OPCAO: "
+                   ACCEPT WRK-OPCAO.
 
+               IF WRK-OPCAO-DESCONTO
+                   PERFORM 0001-RECEBE-BRUTO
+                   PERFORM 0001-X-CALCULA-DESCONTO
+                   PERFORM 0002-MOSTRA-LIQUIDO
+               ELSE
+                   ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD
+                   PERFORM 0001-RECEBE THRU 0002-MOSTRA-EXIT
+                       UNTIL NOT WRK-CONTINUA-SIM
+                   PERFORM 0002-F-GRAVA-RELATORIO-VARIANCIA
+               END-IF.
+               PERFORM 0003-FINALIZAR.
+
+       0001-RECEBE-BRUTO            SECTION.
+           DISPLAY "DIGITE O SALARIO BRUTO: "
+               ACCEPT WRK-SALARIO-BRUTO.
+
+       0001-X-CALCULA-DESCONTO      SECTION.
+           MOVE ZEROS TO WRK-PERC-DESCONTO.
+           MOVE "N"   TO WRK-ENCONTROU.
+           PERFORM 0001-X-BUSCA-FAIXA
+               VARYING WRK-INDICE FROM 1 BY 1
+               UNTIL WRK-INDICE > 4 OR WRK-ENCONTROU-SIM.
+           COMPUTE WRK-VALOR-DESCONTO ROUNDED =
+               WRK-SALARIO-BRUTO * WRK-PERC-DESCONTO / 100.
+           COMPUTE WRK-SALARIO-LIQUIDO =
+               WRK-SALARIO-BRUTO - WRK-VALOR-DESCONTO.
+
+       0001-X-BUSCA-FAIXA           SECTION.
+           IF WRK-SALARIO-BRUTO <= WRK-FAIXA-LIMITE (WRK-INDICE)
+               MOVE WRK-FAIXA-PERC (WRK-INDICE) TO WRK-PERC-DESCONTO
+               MOVE "S" TO WRK-ENCONTROU
+           END-IF.
+
+       0002-MOSTRA-LIQUIDO          SECTION.
+           MOVE WRK-SALARIO-BRUTO TO WRK-SALARIO-EDT.
+           DISPLAY "SALARIO BRUTO.... R$ " WRK-SALARIO-EDT.
+           DISPLAY "PERCENTUAL....... " WRK-PERC-DESCONTO.
+           MOVE WRK-VALOR-DESCONTO TO WRK-SALARIO-EDT.
+           DISPLAY "VALOR DESCONTO... R$ " WRK-SALARIO-EDT.
+           MOVE WRK-SALARIO-LIQUIDO TO WRK-SALARIO-EDT.
+           DISPLAY "SALARIO LIQUIDO.. R$ " WRK-SALARIO-EDT.
+           MOVE "PROGRAMA02" TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           STRING "BRUTO " WRK-SALARIO-BRUTO " DESCONTO "
+               WRK-VALOR-DESCONTO " LIQUIDO " WRK-SALARIO-LIQUIDO
+               DELIMITED BY SIZE INTO AUD-DESCRICAO.
+           PERFORM 7000-GRAVA-AUDITORIA.
+
+      *    CODIGO 999 EM VALOR1 ENCERRA A ENTRADA DE PARES DO LOTE
        0001-RECEBE             SECTION.
 
-           DISPLAY "DIGITE VALOR 01: "
+           DISPLAY "DIGITE VALOR 01 (USE - PARA DEBITO, 999 ENCERRA): "
                ACCEPT WRK-VALOR1.
-           DISPLAY "DIGITE VALOR 02: "
-               ACCEPT WRK-VALOR2.
-               COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
+           IF WRK-VALOR1 = 999
+               MOVE "N" TO WRK-CONTINUA
+           ELSE
+               DISPLAY "DIGITE VALOR 02 (USE - PARA DEBITO): "
+                   ACCEPT WRK-VALOR2
+               COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2
+           END-IF.
 
        0002-MOSTRA             SECTION.
-           DISPLAY 'RESULTARO: ' WRK-RESULTADO.
+           IF WRK-CONTINUA-SIM
+               DISPLAY 'RESULTADO: ' WRK-RESULTADO
+               MOVE "PROGRAMA02" TO AUD-PROGRAMA
+               MOVE WRK-OPERADOR TO AUD-OPERADOR
+               STRING "VALOR1 " WRK-VALOR1 " VALOR2 " WRK-VALOR2
+                   " RESULTADO " WRK-RESULTADO
+                   DELIMITED BY SIZE INTO AUD-DESCRICAO
+               PERFORM 7000-GRAVA-AUDITORIA
+               PERFORM 0002-A-ACUMULA-VARIANCIA
+           END-IF.
+       0002-MOSTRA-EXIT.
+           EXIT.
+
+      *    GUARDA O PAR NA TABELA DO LOTE E ACUMULA O SUBTOTAL DO
+      *    GRUPO (POSITIVO OU NEGATIVO) PARA O RELATORIO DE VARIANCIA
+       0002-A-ACUMULA-VARIANCIA SECTION.
+           ADD 1 TO WRK-QTDE-COMPARACOES.
+           SET WRK-VAR-IDX TO WRK-QTDE-COMPARACOES.
+           MOVE WRK-VALOR1    TO WRK-VAR-VALOR1 (WRK-VAR-IDX).
+           MOVE WRK-VALOR2    TO WRK-VAR-VALOR2 (WRK-VAR-IDX).
+           MOVE WRK-RESULTADO TO WRK-VAR-RESULTADO (WRK-VAR-IDX).
+           IF WRK-VAR-RESULTADO (WRK-VAR-IDX) > ZERO
+               ADD 1 TO WRK-QTDE-POSITIVAS
+               ADD WRK-VAR-RESULTADO (WRK-VAR-IDX)
+                   TO WRK-TOTAL-POSITIVAS
+           ELSE
+               IF WRK-VAR-RESULTADO (WRK-VAR-IDX) < ZERO
+                   ADD 1 TO WRK-QTDE-NEGATIVAS
+                   ADD WRK-VAR-RESULTADO (WRK-VAR-IDX)
+                       TO WRK-TOTAL-NEGATIVAS
+               ELSE
+                   ADD 1 TO WRK-QTDE-IGUAIS
+                   ADD WRK-VAR-RESULTADO (WRK-VAR-IDX)
+                       TO WRK-TOTAL-IGUAIS
+               END-IF
+           END-IF.
+
+      *    RELATORIO DE VARIANCIA (ARQ. VARREL): CABECALHO, DEPOIS AS
+      *    COMPARACOES POSITIVAS COM SEU SUBTOTAL E POR FIM AS
+      *    NEGATIVAS COM O DELAS - SEM SORT, A SEPARACAO EM GRUPOS E
+      *    FEITA RELENDO A TABELA WRK-VARIANCIA-TABELA DUAS VEZES
+       0002-F-GRAVA-RELATORIO-VARIANCIA SECTION.
+           OPEN OUTPUT ARQ-VARIANCIA.
+           MOVE SPACES            TO VAR-CABECALHO-REC.
+           MOVE "H"                TO VAR-CAB-TIPO.
+           MOVE WRK-LIT-VAR-TITULO TO VAR-CAB-TITULO.
+           MOVE WRK-LIT-VAR-DATA   TO VAR-CAB-LIT-DATA.
+           MOVE WRK-DATA-EXEC      TO VAR-CAB-DATA.
+           WRITE VAR-CABECALHO-REC.
+
+           PERFORM 0002-C-IMPRIME-POSITIVAS
+               VARYING WRK-VAR-IDX FROM 1 BY 1
+               UNTIL WRK-VAR-IDX > WRK-QTDE-COMPARACOES.
+           MOVE SPACES                    TO VAR-TOTAL-REC.
+           MOVE "T"                       TO VAR-TOT-TIPO.
+           MOVE "COMPARACOES POSITIVAS"    TO VAR-TOT-LABEL.
+           MOVE WRK-LIT-VAR-QTDE          TO VAR-TOT-LIT-QTDE.
+           MOVE WRK-QTDE-POSITIVAS         TO VAR-TOT-QTDE.
+           MOVE WRK-LIT-VAR-SUBTOTAL      TO VAR-TOT-LIT-SUBTOTAL.
+           MOVE WRK-TOTAL-POSITIVAS        TO VAR-TOT-SUBTOTAL.
+           WRITE VAR-TOTAL-REC.
+
+           PERFORM 0002-D-IMPRIME-NEGATIVAS
+               VARYING WRK-VAR-IDX FROM 1 BY 1
+               UNTIL WRK-VAR-IDX > WRK-QTDE-COMPARACOES.
+           MOVE SPACES                    TO VAR-TOTAL-REC.
+           MOVE "T"                       TO VAR-TOT-TIPO.
+           MOVE "COMPARACOES NEGATIVAS"    TO VAR-TOT-LABEL.
+           MOVE WRK-LIT-VAR-QTDE          TO VAR-TOT-LIT-QTDE.
+           MOVE WRK-QTDE-NEGATIVAS         TO VAR-TOT-QTDE.
+           MOVE WRK-LIT-VAR-SUBTOTAL      TO VAR-TOT-LIT-SUBTOTAL.
+           MOVE WRK-TOTAL-NEGATIVAS        TO VAR-TOT-SUBTOTAL.
+           WRITE VAR-TOTAL-REC.
+
+           PERFORM 0002-E-IMPRIME-IGUAIS
+               VARYING WRK-VAR-IDX FROM 1 BY 1
+               UNTIL WRK-VAR-IDX > WRK-QTDE-COMPARACOES.
+           MOVE SPACES                    TO VAR-TOTAL-REC.
+           MOVE "T"                       TO VAR-TOT-TIPO.
+           MOVE "COMPARACOES IGUAIS"       TO VAR-TOT-LABEL.
+           MOVE WRK-LIT-VAR-QTDE          TO VAR-TOT-LIT-QTDE.
+           MOVE WRK-QTDE-IGUAIS            TO VAR-TOT-QTDE.
+           MOVE WRK-LIT-VAR-SUBTOTAL      TO VAR-TOT-LIT-SUBTOTAL.
+           MOVE WRK-TOTAL-IGUAIS           TO VAR-TOT-SUBTOTAL.
+           WRITE VAR-TOTAL-REC.
+
+           CLOSE ARQ-VARIANCIA.
+           DISPLAY "RELATORIO DE VARIANCIA GRAVADO EM VARREL - "
+               WRK-QTDE-POSITIVAS " POSITIVAS / "
+               WRK-QTDE-NEGATIVAS " NEGATIVAS / "
+               WRK-QTDE-IGUAIS " IGUAIS".
+
+       0002-C-IMPRIME-POSITIVAS SECTION.
+           IF WRK-VAR-RESULTADO (WRK-VAR-IDX) > ZERO
+               MOVE SPACES TO VAR-DETALHE-REC
+               MOVE "P" TO VAR-DET-TIPO
+               MOVE WRK-LIT-VAR-VALOR1        TO VAR-DET-LIT-VALOR1
+               MOVE WRK-VAR-VALOR1 (WRK-VAR-IDX)    TO VAR-DET-VALOR1
+               MOVE WRK-LIT-VAR-VALOR2        TO VAR-DET-LIT-VALOR2
+               MOVE WRK-VAR-VALOR2 (WRK-VAR-IDX)    TO VAR-DET-VALOR2
+               MOVE WRK-LIT-VAR-VARIANCIA  TO VAR-DET-LIT-VARIANCIA
+               MOVE WRK-VAR-RESULTADO (WRK-VAR-IDX) TO VAR-DET-RESULTADO
+               WRITE VAR-DETALHE-REC
+           END-IF.
+
+       0002-D-IMPRIME-NEGATIVAS SECTION.
+           IF WRK-VAR-RESULTADO (WRK-VAR-IDX) < ZERO
+               MOVE SPACES TO VAR-DETALHE-REC
+               MOVE "N" TO VAR-DET-TIPO
+               MOVE WRK-LIT-VAR-VALOR1        TO VAR-DET-LIT-VALOR1
+               MOVE WRK-VAR-VALOR1 (WRK-VAR-IDX)    TO VAR-DET-VALOR1
+               MOVE WRK-LIT-VAR-VALOR2        TO VAR-DET-LIT-VALOR2
+               MOVE WRK-VAR-VALOR2 (WRK-VAR-IDX)    TO VAR-DET-VALOR2
+               MOVE WRK-LIT-VAR-VARIANCIA  TO VAR-DET-LIT-VARIANCIA
+               MOVE WRK-VAR-RESULTADO (WRK-VAR-IDX) TO VAR-DET-RESULTADO
+               WRITE VAR-DETALHE-REC
+           END-IF.
+
+       0002-E-IMPRIME-IGUAIS SECTION.
+           IF WRK-VAR-RESULTADO (WRK-VAR-IDX) = ZERO
+               MOVE SPACES TO VAR-DETALHE-REC
+               MOVE "I" TO VAR-DET-TIPO
+               MOVE WRK-LIT-VAR-VALOR1        TO VAR-DET-LIT-VALOR1
+               MOVE WRK-VAR-VALOR1 (WRK-VAR-IDX)    TO VAR-DET-VALOR1
+               MOVE WRK-LIT-VAR-VALOR2        TO VAR-DET-LIT-VALOR2
+               MOVE WRK-VAR-VALOR2 (WRK-VAR-IDX)    TO VAR-DET-VALOR2
+               MOVE WRK-LIT-VAR-VARIANCIA  TO VAR-DET-LIT-VARIANCIA
+               MOVE WRK-VAR-RESULTADO (WRK-VAR-IDX) TO VAR-DET-RESULTADO
+               WRITE VAR-DETALHE-REC
+           END-IF.
 
        0003-FINALIZAR          SECTION.
+               CLOSE ARQ-AUDITORIA.
                STOP RUN.
+
+       COPY CPAUDPR.
