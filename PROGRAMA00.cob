@@ -0,0 +1,54 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGRAMA00.
+      *==========================================================
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: MENU PRINCIPAL - CHAMA OS UTILITARIOS PELO
+      *==          PROGRAM-ID CORRIGIDO DE CADA UM.
+      *== Tectonics: cobc
+      *==========================================================
+           ENVIRONMENT             DIVISION.
+           CONFIGURATION           SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           DATA DIVISION.
+           WORKING-STORAGE         SECTION.
+
+       77 WRK-OPCAO                PIC 9(01)       VALUE ZEROS.
+           88 WRK-OPCAO-DATA                       VALUE 1.
+           88 WRK-OPCAO-FUNCIONARIO                VALUE 2.
+           88 WRK-OPCAO-SOMA                       VALUE 3.
+           88 WRK-OPCAO-SAIR                       VALUE 9.
+
+           PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM 0001-MENU THRU 0001-MENU-EXIT
+                   UNTIL WRK-OPCAO-SAIR.
+               STOP RUN.
+
+       0001-MENU                   SECTION.
+           DISPLAY "=========================================".
+           DISPLAY " PROGRAMA00 - MENU DE UTILITARIOS".
+           DISPLAY "=========================================".
+           DISPLAY " 1 - DIVISAO DE DATA          (PROGRAMA05)".
+           DISPLAY " 2 - ENTRADA DE FUNCIONARIO   (PROGRAMA06)".
+           DISPLAY " 3 - SOMA DE DOIS NUMEROS     (PROGRAMA08)".
+           DISPLAY " 9 - SAIR".
+           DISPLAY "DIGITE A OPCAO: "
+               ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-OPCAO-DATA
+                   CALL "PROGRAMA05"
+               WHEN WRK-OPCAO-FUNCIONARIO
+                   CALL "PROGRAMA06"
+               WHEN WRK-OPCAO-SOMA
+                   CALL "PROGRAMA08"
+               WHEN WRK-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       0001-MENU-EXIT.
+           EXIT.
