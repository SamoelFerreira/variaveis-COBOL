@@ -0,0 +1,206 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGRAMA09.
+      *==========================================================
+      *== Author: WELLINGTON S
+      *== Date: 08/08/26
+      *== Purpose: FECHAMENTO DO DIA - LE O TOTAL DE REGISTROS E
+      *==          SALARIOS DO LOTE DO PROGRAMA06 (RODAPE DO
+      *==          TRANENT) E O SALDO ACUMULADO DO PROGRAMA08
+      *==          (SALDO08), CONFERE CONTRA AS FIGURAS DE CONTROLE
+      *==          FORNECIDAS PELA OPERACAO (CTRLEOD) E IMPRIME
+      *==          BALANCED OU OUT OF BALANCE.
+      *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    VERSAO INICIAL
+      *==========================================================
+           ENVIRONMENT             DIVISION.
+           CONFIGURATION           SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT             SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-TRANSACAO ASSIGN TO "TRANENT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-TRANSACAO.
+               SELECT ARQ-SALDO ASSIGN TO "SALDO08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-SALDO.
+               SELECT ARQ-CONTROLE ASSIGN TO "CTRLEOD"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-CONTROLE.
+               SELECT ARQ-AUDITORIA ASSIGN TO "AUDTRAIL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-AUDITORIA.
+
+           DATA DIVISION.
+           FILE                    SECTION.
+      *    MESMO LAYOUT DO TRANENT GRAVADO PELO PROGRAMA06
+           FD  ARQ-TRANSACAO
+               LABEL RECORD IS STANDARD.
+           01  TRANS-CABECALHO-REC.
+               05 TRANS-CAB-TIPO       PIC X(01).
+               05 TRANS-CAB-DATA       PIC 9(08).
+               05 TRANS-CAB-OPERADOR   PIC X(10).
+               05 TRANS-CAB-LOTE       PIC 9(05).
+               05 TRANS-CAB-TURNO      PIC X(01).
+               05 FILLER               PIC X(32) VALUE SPACES.
+           01  TRANS-DETALHE-REC REDEFINES TRANS-CABECALHO-REC.
+               05 TRANS-DET-TIPO       PIC X(01).
+               05 TRANS-DET-CODIGO     PIC 9(05).
+               05 TRANS-DET-NOME       PIC X(30).
+               05 TRANS-DET-IDADE      PIC 9(03).
+               05 TRANS-DET-SALARIO    PIC 9(08)V99.
+               05 TRANS-DET-LOTE       PIC 9(05).
+               05 FILLER               PIC X(03) VALUE SPACES.
+           01  TRANS-RODAPE-REC REDEFINES TRANS-CABECALHO-REC.
+               05 TRANS-ROD-TIPO       PIC X(01).
+               05 TRANS-ROD-QTDE       PIC 9(05).
+               05 TRANS-ROD-TOTAL-SAL  PIC 9(09)V99.
+               05 TRANS-ROD-LOTE       PIC 9(05).
+               05 FILLER               PIC X(35) VALUE SPACES.
+
+           FD  ARQ-SALDO
+               LABEL RECORD IS STANDARD.
+           COPY CPSALDO.
+
+      *    FIGURAS DE CONTROLE DO FECHAMENTO, FORNECIDAS PELA OPERACAO
+           FD  ARQ-CONTROLE
+               LABEL RECORD IS STANDARD.
+           01  CTL-REGISTRO.
+               05 CTL-TOTAL-ESPERADO-FUNC  PIC 9(09)V99.
+               05 CTL-TOTAL-ESPERADO-ADD   PIC 9(09).
+
+           FD  ARQ-AUDITORIA
+               LABEL RECORD IS STANDARD.
+           COPY CPAUDIT.
+
+           WORKING-STORAGE         SECTION.
+       77 WRK-FS-TRANSACAO     PIC X(02) VALUE SPACES.
+           88 WRK-FS-TRANSACAO-OK        VALUE "00".
+       77 WRK-CONTINUA-LEITURA PIC X(01) VALUE "S".
+           88 WRK-CONTINUA-LEITURA-SIM   VALUE "S".
+       77 WRK-QTDE-FUNC        PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-SAL-FUNC   PIC 9(09)V99 VALUE ZEROS.
+
+       77 WRK-FS-SALDO         PIC X(02) VALUE SPACES.
+           88 WRK-FS-SALDO-OK            VALUE "00".
+       77 WRK-SALDO-DISPONIVEL PIC X(01) VALUE "N".
+           88 WRK-SALDO-DISPONIVEL-SIM   VALUE "S".
+       77 WRK-TOTAL-ADD        PIC 9(09) VALUE ZEROS.
+
+       77 WRK-FS-CONTROLE      PIC X(02) VALUE SPACES.
+           88 WRK-FS-CONTROLE-OK         VALUE "00".
+       77 WRK-CONTROLE-DISPONIVEL PIC X(01) VALUE "N".
+           88 WRK-CONTROLE-DISPONIVEL-SIM VALUE "S".
+       77 WRK-CTL-FUNC         PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-CTL-ADD          PIC 9(09) VALUE ZEROS.
+
+       77 WRK-FS-AUDITORIA     PIC X(02) VALUE SPACES.
+           88 WRK-FS-AUDITORIA-OK        VALUE "00".
+           88 WRK-FS-AUDITORIA-NAO-EXISTE VALUE "35".
+      *    FECHAMENTO RODA DESACOMPANHADO NO FIM DO DIA, SEM OPERADOR
+      *    NO TERMINAL; A TRILHA DE AUDITORIA IDENTIFICA A ORIGEM COMO
+      *    SISTEMA EM VEZ DE PEDIR UM ACCEPT QUE NINGUEM RESPONDERIA
+       77 WRK-OPERADOR         PIC X(10) VALUE "SISTEMA".
+
+           PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM 0000-ABRIR-ARQUIVOS.
+               PERFORM 0001-LE-TRANSACAO
+                   UNTIL NOT WRK-CONTINUA-LEITURA-SIM.
+               PERFORM 0002-LE-SALDO-ADD.
+               PERFORM 0003-LE-CONTROLE.
+               PERFORM 0004-IMPRIME-FECHAMENTO.
+               PERFORM 0005-FINALIZAR.
+
+       0000-ABRIR-ARQUIVOS     SECTION.
+               OPEN INPUT ARQ-TRANSACAO.
+               OPEN EXTEND ARQ-AUDITORIA.
+               IF WRK-FS-AUDITORIA-NAO-EXISTE
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF.
+
+       0001-LE-TRANSACAO       SECTION.
+               READ ARQ-TRANSACAO
+                   AT END
+                       MOVE "N" TO WRK-CONTINUA-LEITURA
+                   NOT AT END
+                       IF TRANS-CAB-TIPO = "T"
+                           MOVE TRANS-ROD-QTDE TO WRK-QTDE-FUNC
+                           MOVE TRANS-ROD-TOTAL-SAL
+                               TO WRK-TOTAL-SAL-FUNC
+                       END-IF
+               END-READ.
+
+      *    SALDO ACUMULADO DE TODOS OS LOTES DO PROGRAMA08 (SALDO08)
+       0002-LE-SALDO-ADD       SECTION.
+               OPEN INPUT ARQ-SALDO.
+               IF WRK-FS-SALDO-OK
+                   READ ARQ-SALDO
+                   MOVE SLD-TOTAL-ACUMULADO TO WRK-TOTAL-ADD
+                   MOVE "S" TO WRK-SALDO-DISPONIVEL
+                   CLOSE ARQ-SALDO
+               ELSE
+                   CLOSE ARQ-SALDO
+                   DISPLAY "ARQUIVO DE SALDO (SALDO08) NAO ENCONTRADO"
+               END-IF.
+
+      *    FIGURAS DE CONTROLE DO FECHAMENTO, DEPOSITADAS PELA OPERACAO
+       0003-LE-CONTROLE        SECTION.
+               OPEN INPUT ARQ-CONTROLE.
+               IF WRK-FS-CONTROLE-OK
+                   READ ARQ-CONTROLE
+                   MOVE CTL-TOTAL-ESPERADO-FUNC TO WRK-CTL-FUNC
+                   MOVE CTL-TOTAL-ESPERADO-ADD  TO WRK-CTL-ADD
+                   MOVE "S" TO WRK-CONTROLE-DISPONIVEL
+                   CLOSE ARQ-CONTROLE
+               ELSE
+                   CLOSE ARQ-CONTROLE
+                   DISPLAY "ARQUIVO DE CONTROLE (CTRLEOD) NAO "
+                       "ENCONTRADO"
+               END-IF.
+
+       0004-IMPRIME-FECHAMENTO SECTION.
+               DISPLAY "======================================".
+               DISPLAY "FECHAMENTO DO DIA - PROGRAMA06/PROGRAMA08".
+               DISPLAY "======================================".
+               DISPLAY "PROGRAMA06 - TOTAL DE REGISTROS..... "
+                   WRK-QTDE-FUNC.
+               DISPLAY "PROGRAMA06 - TOTAL DE SALARIOS...... "
+                   WRK-TOTAL-SAL-FUNC.
+               DISPLAY "CONTROLE   - SALARIOS ESPERADOS...... "
+                   WRK-CTL-FUNC.
+               DISPLAY "PROGRAMA08 - SALDO ACUMULADO (ADD)... "
+                   WRK-TOTAL-ADD.
+               DISPLAY "CONTROLE   - TOTAL ADD ESPERADO...... "
+                   WRK-CTL-ADD.
+               IF WRK-SALDO-DISPONIVEL-SIM
+                   AND WRK-CONTROLE-DISPONIVEL-SIM
+                   IF WRK-TOTAL-SAL-FUNC = WRK-CTL-FUNC
+                       AND WRK-TOTAL-ADD = WRK-CTL-ADD
+                       DISPLAY "RESULTADO: BALANCED"
+                   ELSE
+                       DISPLAY "RESULTADO: OUT OF BALANCE"
+                   END-IF
+               ELSE
+                   DISPLAY "RESULTADO: SEM RECONCILIACAO COMPLETA "
+                       "(FALTAM DADOS DE SALDO OU DE CONTROLE)"
+               END-IF.
+               MOVE SPACES       TO AUD-REGISTRO.
+               MOVE "PROGRAMA09" TO AUD-PROGRAMA.
+               MOVE WRK-OPERADOR TO AUD-OPERADOR.
+               STRING "FECHAMENTO QTDE " WRK-QTDE-FUNC
+                   " SALFUNC " WRK-TOTAL-SAL-FUNC
+                   " TOTALADD " WRK-TOTAL-ADD
+                   DELIMITED BY SIZE INTO AUD-DESCRICAO.
+               PERFORM 7000-GRAVA-AUDITORIA.
+
+       0005-FINALIZAR          SECTION.
+               CLOSE ARQ-TRANSACAO.
+               CLOSE ARQ-AUDITORIA.
+               GOBACK.
+
+           COPY CPAUDPR.
