@@ -1,34 +1,368 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. PROGRAMA05.
+           PROGRAM-ID. PROGRAMA08 IS INITIAL PROGRAM.
       *==========================================================
       *== Author: WELLINGTON S
       *== Date: XX/XX/20XX
       *== Purpose: EXEMPLO DE OPERAÇÃO SOMA (ADD).
       *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    PROGRAM-ID CORRIGIDO DE PROGRAMA05 PARA
+      *==                  PROGRAMA08 (COLIDIA COM O PROGRAMA DE DATA)
+      *==                  GOBACK NO LUGAR DE STOP RUN (CHAMADO PELO
+      *==                  MENU PROGRAMA00)
+      *== 08/08/26   WS    TRANSFORMADO EM LOTE: LACO DE PARES ATE O
+      *==                  NUMERO 1 = 9999, COM LINHA DE RESUMO POR
+      *==                  PAR E TOTAL GERAL ACUMULADO EM WRK-RESULTADO
+      *== 08/08/26   WS    CHECKPOINT A CADA 5 PARES (ARQ. CKPT08) PARA
+      *==                  PERMITIR RETOMADA DO LOTE APOS ABEND
+      *== 08/08/26   WS    RECONCILIACAO CONTRA TOTAL DE CONTROLE
+      *==                  FORNECIDO PELA OPERACAO (ARQ. CTRL08)
+      *== 08/08/26   WS    TRILHA DE AUDITORIA (ARQ. AUDTRAIL) A CADA
+      *==                  PAR CALCULADO
+      *== 08/08/26   WS    MODO 2 ACRESCENTADO: LE OS PARES DE UM
+      *==                  ARQUIVO (PARES08) EM VEZ DE ACCEPT POR PAR,
+      *==                  PARA LOTES GRANDES SEM VARIAS SUBMISSOES
+      *== 08/08/26   WS    SALDO ACUMULADO ENTRE EXECUCOES (ARQ. SALDO08):
+      *==                  WRK-RESULTADO CONTINUA SENDO O TOTAL DESTE LOTE
+      *==                  (USADO NA RECONCILIACAO CONTRA CTRL08); O SALDO
+      *==                  DE EXECUCOES ANTERIORES E LIDO NO INICIO, SOMADO
+      *==                  A WRK-RESULTADO E REGRAVADO NO FIM
+      *== 08/08/26   WS    CAPTURA DO OPERADOR E NUMERO DE LOTE DO DIA
+      *==                  (ARQ. BATSEQ08, COPYBOOKS CPBATCH/CPBATPR),
+      *==                  CARIMBADOS NA TRILHA DE AUDITORIA
+      *== 08/08/26   WS    EXTRATO DE INTERFACE PARA O RAZAO (ARQ. GLPOST)
+      *==                  NO LAYOUT CONTA/PERIODO/VALOR, GERADO A PARTIR
+      *==                  DO TOTAL DESTE LOTE (WRK-RESULTADO)
       *==========================================================
            ENVIRONMENT             DIVISION.
            CONFIGURATION           SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+           INPUT-OUTPUT             SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-CKPT.
+               SELECT ARQ-CONTROLE ASSIGN TO "CTRL08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-CONTROLE.
+               SELECT ARQ-AUDITORIA ASSIGN TO "AUDTRAIL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-AUDITORIA.
+               SELECT ARQ-PARES ASSIGN TO "PARES08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-PARES.
+               SELECT ARQ-SALDO ASSIGN TO "SALDO08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-SALDO.
+               SELECT ARQ-SEQ-LOTE ASSIGN TO "BATSEQ08"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-SEQ-LOTE.
+               SELECT ARQ-RAZAO ASSIGN TO "GLPOST"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-RAZAO.
+
            DATA DIVISION.
+           FILE                    SECTION.
+           FD  ARQ-CHECKPOINT
+               LABEL RECORD IS STANDARD.
+           COPY CPCKPT.
+
+      *    TOTAL DE CONTROLE QUE A OPERACAO DEPOSITA ANTES DO LOTE
+           FD  ARQ-CONTROLE
+               LABEL RECORD IS STANDARD.
+           01  CTL-REGISTRO.
+               05 CTL-TOTAL-ESPERADO  PIC 9(07).
+
+           FD  ARQ-AUDITORIA
+               LABEL RECORD IS STANDARD.
+           COPY CPAUDIT.
+
+      *    PARES DE NUMEROS PARA O MODO DE LOTE POR ARQUIVO (OPCAO 2)
+           FD  ARQ-PARES
+               LABEL RECORD IS STANDARD.
+           01  PAR-REGISTRO.
+               05 PAR-NUM1            PIC 9(04).
+               05 PAR-NUM2            PIC 9(04).
+
+      *    SALDO ACUMULADO DE TODAS AS EXECUCOES JA RODADAS
+           FD  ARQ-SALDO
+               LABEL RECORD IS STANDARD.
+           COPY CPSALDO.
+
+           FD  ARQ-SEQ-LOTE
+               LABEL RECORD IS STANDARD.
+           COPY CPBATSEQ.
+
+      *    EXTRATO DE INTERFACE PARA O RAZAO - CONTA/PERIODO/VALOR
+           FD  ARQ-RAZAO
+               LABEL RECORD IS STANDARD.
+           01  RAZ-REGISTRO.
+               05 RAZ-CONTA           PIC X(06).
+               05 RAZ-PERIODO         PIC 9(06).
+               05 RAZ-VALOR           PIC 9(09).
+
            WORKING-STORAGE         SECTION.
        77 WRK-NUM1             PIC 9(04) VALUE ZEROS.
        77 WRK-NUM2             PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULTADO        PIC 9(05) VALUE ZEROS.
+       77 WRK-SOMA-PAR         PIC 9(05) VALUE ZEROS.
+       77 WRK-RESULTADO        PIC 9(07) VALUE ZEROS.
+       77 WRK-CONTINUA         PIC X(01) VALUE "S".
+           88 WRK-CONTINUA-SIM           VALUE "S".
+       77 WRK-PARES-PROCESSADOS PIC 9(05) VALUE ZEROS.
+
+       77 WRK-FS-CKPT          PIC X(02) VALUE SPACES.
+           88 WRK-FS-CKPT-OK             VALUE "00".
+       77 WRK-CKPT-CONTADOR    PIC 9(03) VALUE ZEROS.
+       77 WRK-CKPT-A-CADA      PIC 9(03) VALUE 5.
+       77 WRK-CKPT-QTDE-RESTART PIC 9(07) VALUE ZEROS.
+       77 WRK-IDX-PULA         PIC 9(07) VALUE ZEROS.
+      *    DISTINGUE A GRAVACAO FINAL DE CHECKPOINT (FIM DE LOTE, GRAVA
+      *    CPK-STATUS-COMPLETO) DA GRAVACAO PERIODICA NO MEIO DO LOTE
+      *    (GRAVA CPK-STATUS-EM-ANDAMENTO) - SO ESTA ULTIMA REPRESENTA
+      *    UMA RETOMADA PENDENTE PARA A PROXIMA EXECUCAO
+       77 WRK-CKPT-FINALIZANDO PIC X(01) VALUE "N".
+           88 WRK-CKPT-FINALIZANDO-SIM   VALUE "S".
+
+       77 WRK-FS-CONTROLE      PIC X(02) VALUE SPACES.
+           88 WRK-FS-CONTROLE-OK         VALUE "00".
+       77 WRK-TOTAL-ESPERADO   PIC 9(07) VALUE ZEROS.
+
+       77 WRK-FS-AUDITORIA     PIC X(02) VALUE SPACES.
+           88 WRK-FS-AUDITORIA-OK        VALUE "00".
+           88 WRK-FS-AUDITORIA-NAO-EXISTE VALUE "35".
+
+       77 WRK-FS-PARES         PIC X(02) VALUE SPACES.
+           88 WRK-FS-PARES-OK            VALUE "00".
+       77 WRK-MODO             PIC 9(01) VALUE 1.
+           88 WRK-MODO-INTERATIVO        VALUE 1.
+           88 WRK-MODO-ARQUIVO           VALUE 2.
+
+       77 WRK-FS-SALDO         PIC X(02) VALUE SPACES.
+           88 WRK-FS-SALDO-OK            VALUE "00".
+           88 WRK-FS-SALDO-NAO-EXISTE    VALUE "35".
+       77 WRK-SALDO-ANTERIOR   PIC 9(09) VALUE ZEROS.
+       77 WRK-SALDO-ACUMULADO  PIC 9(09) VALUE ZEROS.
+
+       77 WRK-OPERADOR         PIC X(10) VALUE SPACES.
+       77 WRK-FS-SEQ-LOTE      PIC X(02) VALUE SPACES.
+           88 WRK-FS-SEQ-LOTE-OK         VALUE "00".
+           COPY CPBATCH.
+
+       77 WRK-FS-RAZAO         PIC X(02) VALUE SPACES.
+           88 WRK-FS-RAZAO-OK            VALUE "00".
+       77 WRK-CONTA-GL         PIC X(06) VALUE SPACES.
+       77 WRK-PERIODO-GL       PIC 9(06) VALUE ZEROS.
 
            PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM 0000-ABRIR-CHECKPOINT.
+               PERFORM 0001-RECEBE THRU 0002-MOSTRA-EXIT
+                   UNTIL NOT WRK-CONTINUA-SIM.
+               PERFORM 0099-TOTAL-GERAL.
+               PERFORM 0003-FINALIZAR.
+
+       0000-ABRIR-CHECKPOINT   SECTION.
+               DISPLAY "MODO DE EXECUCAO: 1-INTERATIVO  "
+                   "2-ARQUIVO DE PARES (PARES08) "
+                   ACCEPT WRK-MODO.
+               DISPLAY "DIGITE O OPERADOR: "
+                   ACCEPT WRK-OPERADOR.
+               DISPLAY "DIGITE A CONTA CONTABIL PARA O LANCAMENTO "
+                   "NO RAZAO: " ACCEPT WRK-CONTA-GL.
+               ACCEPT BAT-DATA FROM DATE YYYYMMDD.
+               MOVE WRK-OPERADOR TO BAT-OPERADOR.
+               PERFORM 7200-ATRIBUI-LOTE.
+               OPEN EXTEND ARQ-AUDITORIA.
+               IF WRK-FS-AUDITORIA-NAO-EXISTE
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF.
+               IF WRK-MODO-ARQUIVO
+                   OPEN INPUT ARQ-PARES
+               END-IF.
+               OPEN INPUT ARQ-CHECKPOINT.
+               IF WRK-FS-CKPT-OK
+                   READ ARQ-CHECKPOINT
+                   IF CPK-STATUS-EM-ANDAMENTO
+                       IF WRK-MODO-ARQUIVO
+                           DISPLAY "CHECKPOINT ANTERIOR - ULTIMO PAR "
+                               CPK-ULTIMA-CHAVE " ("
+                               CPK-QTDE-PROCESSADA
+                               " PARES JA PROCESSADOS) - LOTE SERA"
+                               " RETOMADO A PARTIR DAI"
+                           MOVE CPK-QTDE-PROCESSADA
+                               TO WRK-CKPT-QTDE-RESTART
+                           MOVE CPK-QTDE-PROCESSADA
+                               TO WRK-PARES-PROCESSADOS
+                           MOVE CPK-TOTAL-PARCIAL   TO WRK-RESULTADO
+                       ELSE
+                           DISPLAY "CHECKPOINT ANTERIOR - ULTIMO PAR "
+                               CPK-ULTIMA-CHAVE " ("
+                               CPK-QTDE-PROCESSADA
+                               " PARES JA PROCESSADOS) - INFORMATIVO;"
+                               " MODO INTERATIVO NAO RETOMA SOZINHO"
+                       END-IF
+                   END-IF
+                   CLOSE ARQ-CHECKPOINT
+               ELSE
+                   CLOSE ARQ-CHECKPOINT
+               END-IF.
+               PERFORM 0000-A-PULA-PARES-PROCESSADOS.
+               OPEN INPUT ARQ-SALDO.
+               IF WRK-FS-SALDO-OK
+                   READ ARQ-SALDO
+                   MOVE SLD-TOTAL-ACUMULADO TO WRK-SALDO-ANTERIOR
+                   DISPLAY "SALDO ACUMULADO DE EXECUCOES ANTERIORES: "
+                       WRK-SALDO-ANTERIOR
+                   CLOSE ARQ-SALDO
+               ELSE
+                   CLOSE ARQ-SALDO
+               END-IF.
+
+      *    NUMA RETOMADA APOS ABEND (MODO 2), PULA NO ARQUIVO DE PARES
+      *    OS REGISTROS JA SOMADOS ANTES DO CHECKPOINT, PARA QUE O
+      *    LACO PRINCIPAL SO PROCESSE O QUE FALTOU DO LOTE
+       0000-A-PULA-PARES-PROCESSADOS SECTION.
+               IF WRK-MODO-ARQUIVO AND WRK-CKPT-QTDE-RESTART > ZEROS
+                   PERFORM 0000-B-PULA-UM-PAR
+                       VARYING WRK-IDX-PULA FROM 1 BY 1
+                       UNTIL WRK-IDX-PULA > WRK-CKPT-QTDE-RESTART
+                   DISPLAY "RETOMANDO APOS CHECKPOINT - "
+                       WRK-CKPT-QTDE-RESTART
+                       " PARES JA PROCESSADOS FORAM PULADOS"
+               END-IF.
+
+       0000-B-PULA-UM-PAR      SECTION.
+               READ ARQ-PARES
+                   AT END
+                       CONTINUE
+               END-READ.
+
        0001-RECEBE             SECTION.
-               DISPLAY "DIGITE O NUMERO 1 "
-                   ACCEPT WRK-NUM1.
-               DISPLAY "DIGITE O NUMERO 2 "
-                   ACCEPT WRK-NUM2.
+               IF WRK-MODO-ARQUIVO
+                   READ ARQ-PARES
+                       AT END
+                           MOVE "N" TO WRK-CONTINUA
+                       NOT AT END
+                           MOVE PAR-NUM1 TO WRK-NUM1
+                           MOVE PAR-NUM2 TO WRK-NUM2
+                   END-READ
+               ELSE
+                   DISPLAY "DIGITE O NUMERO 1 (9999 ENCERRA O LOTE) "
+                       ACCEPT WRK-NUM1
+                   IF WRK-NUM1 = 9999
+                       MOVE "N" TO WRK-CONTINUA
+                   ELSE
+                       DISPLAY "DIGITE O NUMERO 2 "
+                           ACCEPT WRK-NUM2
+                   END-IF
+               END-IF.
 
        0150-PROCESSA               SECTION.
-                       ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO.
+               IF WRK-CONTINUA-SIM
+                   COMPUTE WRK-SOMA-PAR = WRK-NUM1 + WRK-NUM2
+                   ADD WRK-SOMA-PAR TO WRK-RESULTADO
+                   ADD 1 TO WRK-PARES-PROCESSADOS
+                   ADD 1 TO WRK-CKPT-CONTADOR
+                   IF WRK-CKPT-CONTADOR >= WRK-CKPT-A-CADA
+                       PERFORM 0150-A-GRAVA-CHECKPOINT
+                   END-IF
+               END-IF.
 
        0002-MOSTRA             SECTION.
-               DISPLAY "RESULTADO... " WRK-RESULTADO.
+               IF WRK-CONTINUA-SIM
+                   DISPLAY WRK-NUM1 " + " WRK-NUM2 " = " WRK-SOMA-PAR
+                   MOVE "PROGRAMA08" TO AUD-PROGRAMA
+                   MOVE BAT-OPERADOR TO AUD-OPERADOR
+                   STRING "LOTE " BAT-NUMERO
+                       " NUM1 " WRK-NUM1 " NUM2 " WRK-NUM2
+                       " SOMA " WRK-SOMA-PAR
+                       DELIMITED BY SIZE INTO AUD-DESCRICAO
+                   PERFORM 7000-GRAVA-AUDITORIA
+               END-IF.
+       0002-MOSTRA-EXIT.
+               EXIT.
+
+       0099-TOTAL-GERAL            SECTION.
+               DISPLAY "RESULTADO GERAL... " WRK-RESULTADO.
+               MOVE "S" TO WRK-CKPT-FINALIZANDO.
+               PERFORM 0150-A-GRAVA-CHECKPOINT.
+               PERFORM 0099-A-RECONCILIA.
+               PERFORM 0099-B-GRAVA-SALDO.
+               PERFORM 0099-C-GRAVA-RAZAO.
 
        0003-FINALIZAR          SECTION.
-               STOP RUN.
+               CLOSE ARQ-AUDITORIA.
+               IF WRK-MODO-ARQUIVO
+                   CLOSE ARQ-PARES
+               END-IF.
+               GOBACK.
+
+       0150-A-GRAVA-CHECKPOINT     SECTION.
+               OPEN OUTPUT ARQ-CHECKPOINT.
+               MOVE WRK-NUM1               TO CPK-ULTIMA-CHAVE.
+               MOVE WRK-PARES-PROCESSADOS  TO CPK-QTDE-PROCESSADA.
+               MOVE WRK-RESULTADO          TO CPK-TOTAL-PARCIAL.
+               IF WRK-CKPT-FINALIZANDO-SIM
+                   SET CPK-STATUS-COMPLETO TO TRUE
+               ELSE
+                   SET CPK-STATUS-EM-ANDAMENTO TO TRUE
+               END-IF.
+               WRITE CPK-REGISTRO.
+               CLOSE ARQ-CHECKPOINT.
+               MOVE ZEROS TO WRK-CKPT-CONTADOR.
+
+      *    CONFERE O RESULTADO CALCULADO CONTRA O TOTAL QUE A OPERACAO
+      *    DEPOSITA NO ARQUIVO DE CONTROLE ANTES DE RODAR O LOTE
+       0099-A-RECONCILIA           SECTION.
+               OPEN INPUT ARQ-CONTROLE.
+               IF WRK-FS-CONTROLE-OK
+                   READ ARQ-CONTROLE
+                   MOVE CTL-TOTAL-ESPERADO TO WRK-TOTAL-ESPERADO
+                   CLOSE ARQ-CONTROLE
+                   IF WRK-TOTAL-ESPERADO = WRK-RESULTADO
+                       DISPLAY "CONTROLE BATIDO - LOTE BALANCEADO"
+                   ELSE
+                       DISPLAY "*** DISCREPANCIA *** ESPERADO: "
+                           WRK-TOTAL-ESPERADO " CALCULADO: "
+                           WRK-RESULTADO
+                   END-IF
+               ELSE
+                   CLOSE ARQ-CONTROLE
+                   DISPLAY "ARQUIVO DE CONTROLE NAO ENCONTRADO - "
+                       "SEM RECONCILIACAO"
+               END-IF.
+
+      *    ACUMULA O RESULTADO DESTE LOTE AO SALDO DE EXECUCOES
+      *    ANTERIORES E REGRAVA O ARQUIVO DE SALDO (ARQ. SALDO08)
+       0099-B-GRAVA-SALDO          SECTION.
+               ADD WRK-SALDO-ANTERIOR WRK-RESULTADO
+                   GIVING WRK-SALDO-ACUMULADO.
+               DISPLAY "SALDO ACUMULADO (TODAS AS EXECUCOES)..... "
+                   WRK-SALDO-ACUMULADO.
+               OPEN OUTPUT ARQ-SALDO.
+               MOVE WRK-SALDO-ACUMULADO TO SLD-TOTAL-ACUMULADO.
+               WRITE SLD-REGISTRO.
+               CLOSE ARQ-SALDO.
+
+      *    GERA O LANCAMENTO DE INTERFACE PARA O RAZAO (ARQ. GLPOST)
+      *    A PARTIR DO SALDO ACUMULADO, PARA EVITAR REDIGITACAO
+      *    MANUAL DESTE VALOR NO SISTEMA CONTABIL
+       0099-C-GRAVA-RAZAO          SECTION.
+               MOVE BAT-DATA(1:6) TO WRK-PERIODO-GL.
+               OPEN OUTPUT ARQ-RAZAO.
+               MOVE WRK-CONTA-GL        TO RAZ-CONTA.
+               MOVE WRK-PERIODO-GL      TO RAZ-PERIODO.
+               MOVE WRK-SALDO-ACUMULADO TO RAZ-VALOR.
+               WRITE RAZ-REGISTRO.
+               CLOSE ARQ-RAZAO.
+               DISPLAY "EXTRATO DE RAZAO GRAVADO (GLPOST) - CONTA "
+                   WRK-CONTA-GL " PERIODO " WRK-PERIODO-GL
+                   " VALOR " WRK-SALDO-ACUMULADO.
+
+           COPY CPAUDPR.
+
+           COPY CPBATPR.
