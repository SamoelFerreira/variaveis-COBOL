@@ -1,10 +1,23 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. PROGRAMA05.
+           PROGRAM-ID. PROGRAMA05 IS INITIAL PROGRAM.
       *==========================================================
       *== Author: WELLINGTON S
       *== Date: XX/XX/20XX
       *== Purpose: VARI�VEL DE NIVEL (ESTRUTURAL) E FILLER.
       *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    GOBACK NO LUGAR DE STOP RUN PARA PERMITIR
+      *==                  SER CHAMADO PELO MENU PROGRAMA00
+      *== 08/08/26   WS    WRK-DATA/WRK-DATA2 MOVIDOS PARA O COPYBOOK
+      *==                  CPDATA, COM VALIDACAO VIA CPDATAVL
+      *== 08/08/26   WS    SINALIZA QUANDO A DATA CAPTURADA CAI NUM
+      *==                  FIM DE SEMANA (CPD-FIM-DE-SEMANA)
+      *== 08/08/26   WS    MODO 1-DATA DO SISTEMA/2-DATA DIGITADA;
+      *==                  O MODO DIGITADA VALIDA MES/DIA/BISSEXTO
+      *==                  MAS NAO VERIFICA FIM DE SEMANA, POIS ESSE
+      *==                  CHECK SO VALE PARA A DATA DO SISTEMA
       *==========================================================
            ENVIRONMENT             DIVISION.
            CONFIGURATION           SECTION.
@@ -13,28 +26,45 @@
 
            DATA DIVISION.
            WORKING-STORAGE         SECTION.
-           01 WRK-DATA.
-               05 WRK-ANO PIC X(04) VALUE SPACES.
-               05 WRK-MES PIC X(02) VALUE SPACES.
-               05 WRK-DIA PIC X(02) VALUE SPACES.
-
-           01 WRK-DATA2.
-               05 WRK-DIA PIC X(02) VALUE SPACES.
-               05 FILLER  PIC X(01)  VALUE "/".
-               05 WRK-MES PIC X(02) VALUE SPACES.
-               05 FILLER  PIC X(01)  VALUE "/".
-               05 WRK-ANO PIC X(04) VALUE SPACES.
+           COPY CPDATA.
+           77 WRK-MODO             PIC 9(01) VALUE ZEROS.
+               88 WRK-MODO-SISTEMA           VALUE 1.
+               88 WRK-MODO-DIGITADA          VALUE 2.
 
            PROCEDURE DIVISION.
            MAIN-PROCEDURE.
+               DISPLAY "1-DATA DO SISTEMA  2-DATA DIGITADA: ".
+               ACCEPT WRK-MODO.
+               IF WRK-MODO-DIGITADA
+                   PERFORM 0001-A-RECEBE-DIGITADA
+               ELSE
+                   PERFORM 0001-RECEBE
+               END-IF
+               PERFORM 0002-MOSTRA
+               PERFORM 0003-FINALIZAR.
 
        0001-RECEBE             SECTION.
-               ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-                   MOVE CORR WRK-DATA TO WRK-DATA2.
+               ACCEPT CPD-DATA FROM DATE YYYYMMDD.
+                   MOVE CORR CPD-DATA TO CPD-DATA2.
+               PERFORM CPD-8000-VALIDA-DATA.
+               PERFORM CPD-8020-VERIFICA-DIA-UTIL.
+
+       0001-A-RECEBE-DIGITADA  SECTION.
+               PERFORM CPD-8030-CAPTURA-DATA-DIGITADA.
+               PERFORM CPD-8000-VALIDA-DATA.
+               MOVE "N" TO CPD-FIM-DE-SEMANA.
 
        0002-MOSTRA             SECTION.
-               DISPLAY "DATA INTEIRA: " WRK-DATA.
-               DISPLAY WRK-DATA2.
+               DISPLAY "DATA INTEIRA: " CPD-DATA.
+               DISPLAY CPD-DATA2.
+               IF NOT CPD-DATA-OK
+                   DISPLAY "ATENCAO - " CPD-DATA-MSG-ERRO
+               END-IF.
+               IF CPD-FIM-DE-SEMANA-SIM
+                   DISPLAY "ATENCAO - DATA CAI NUM FIM DE SEMANA"
+               END-IF.
 
        0003-FINALIZAR          SECTION.
-               STOP RUN.
+               GOBACK.
+
+           COPY CPDATAVL.
