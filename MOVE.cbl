@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/26 - WS - WS-DATA now assembled from an accepted day,
+      *              month and 2-digit year instead of hardcoded
+      *              literals; the 2-digit year goes through a sliding
+      *              century window (00-49 -> 20xx, 50-99 -> 19xx) so
+      *              the century no longer has to be edited by hand.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,15 +16,34 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-DATA            PIC 9(10) VALUE ZEROS.
+       77 WS-DIA             PIC 9(02) VALUE ZEROS.
+       77 WS-MES             PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-2DIG        PIC 9(02) VALUE ZEROS.
+       77 WS-SECULO          PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-4DIG        PIC 9(04) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-               MOVE "20"   TO WS-DATA (01:02).
-               MOVE "/"    TO WS-DATA (03:01).
-               MOVE "08"   TO WS-DATA (04:02).
-               MOVE "/"    TO WS-DATA (06:01).
-               MOVE "2025" TO WS-DATA (07:04).
+               DISPLAY "DIGITE O DIA (DD): "
+                   ACCEPT WS-DIA.
+               DISPLAY "DIGITE O MES (MM): "
+                   ACCEPT WS-MES.
+               DISPLAY "DIGITE O ANO (AA): "
+                   ACCEPT WS-ANO-2DIG.
+
+               IF WS-ANO-2DIG <= 49
+                   MOVE 20 TO WS-SECULO
+               ELSE
+                   MOVE 19 TO WS-SECULO
+               END-IF.
+               COMPUTE WS-ANO-4DIG = WS-SECULO * 100 + WS-ANO-2DIG.
+
+               MOVE WS-DIA      TO WS-DATA (01:02).
+               MOVE "/"         TO WS-DATA (03:01).
+               MOVE WS-MES      TO WS-DATA (04:02).
+               MOVE "/"         TO WS-DATA (06:01).
+               MOVE WS-ANO-4DIG TO WS-DATA (07:04).
 
                DISPLAY WS-DATA
 
