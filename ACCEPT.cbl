@@ -3,6 +3,11 @@
       * Date: 20/08
       * Purpose: Mostrar comandos COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/26 - WS - Ativado o ACCEPT FROM DAY YYYYDDD e o ACCEPT
+      *              FROM DAY-OF-WEEK, usados pelo PROGRAMA05 para
+      *              sinalizar quando a data capturada cai num fim de
+      *              semana.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,6 +15,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA              PIC X(20) VALUE SPACES.
+       77 WS-DIA-SEMANA          PIC 9(01) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -31,13 +37,16 @@
 
       *     //FORMATO DIA 'DAY'
 
-      *        ACCEPT WS-MOSTRA FROM DAY YYYYDDD
-      *        DISPLAY WS-MOSTRA
+               ACCEPT WS-MOSTRA FROM DAY YYYYDDD
+               DISPLAY WS-MOSTRA
 
-      *     // FORMATO DIA DA SEMANA
+      *     // FORMATO DIA DA SEMANA (1=SEGUNDA ... 7=DOMINGO)
 
-      *        ACCEPT WS-MOSTRA FROM DAY-OF-WEEK
-      *        DISPLAY WS-MOSTRA
+               ACCEPT WS-DIA-SEMANA FROM DAY-OF-WEEK
+               DISPLAY WS-DIA-SEMANA
+               IF WS-DIA-SEMANA = 6 OR WS-DIA-SEMANA = 7
+                   DISPLAY "HOJE CAI NO FIM DE SEMANA"
+               END-IF
 
       *     // FORMATO DE HORAS
 
