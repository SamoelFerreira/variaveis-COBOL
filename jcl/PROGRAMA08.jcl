@@ -0,0 +1,37 @@
+//PROGR08 JOB (ACCT),'LOTE SOMA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* RODA O PROGRAMA08 (LOTE DE SOMA DE PARES) SEM OPERADOR NO
+//* TERMINAL. O PRIMEIRO CARTAO DO SYSIN RESPONDE AO ACCEPT DO
+//* MODO (1-INTERATIVO POR SYSIN, 2-ARQUIVO PARES08); NO MODO 1
+//* CADA PAR DE CARTOES SEGUINTES RESPONDE A WRK-NUM1/WRK-NUM2,
+//* ENCERRANDO O LOTE QUANDO WRK-NUM1 = 9999. NO MODO 2 OS
+//* PARES VEM DO DD PARES08 E O SYSIN TEM SO O CARTAO DO MODO.
+//* O DD SALDO08 CARREGA O SALDO ACUMULADO DE EXECUCOES ANTERIORES
+//* E E REGRAVADO NO FIM DESTE LOTE COM O NOVO TOTAL. O SEGUNDO
+//* CARTAO DO SYSIN E O OPERADOR, USADO NO CARIMBO DE LOTE (ARQ.
+//* BATSEQ08) GRAVADO NA TRILHA DE AUDITORIA. O TERCEIRO CARTAO E
+//* A CONTA CONTABIL USADA NO EXTRATO DE INTERFACE PARA O RAZAO
+//* (DD GLPOST), GERADO NO FIM DO LOTE A PARTIR DO SALDO ACUMULADO.
+//*==========================================================
+//STEP01   EXEC PGM=PROGRAMA08
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//CKPT08   DD DSN=PAYROLL.CKPT08,DISP=SHR
+//CTRL08   DD DSN=PAYROLL.CTRL08,DISP=SHR
+//PARES08  DD DSN=PAYROLL.PARES08,DISP=SHR
+//SALDO08  DD DSN=PAYROLL.SALDO08,DISP=SHR
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//BATSEQ08 DD DSN=PAYROLL.BATSEQ08,DISP=SHR
+//GLPOST   DD DSN=PAYROLL.GLPOST,DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=21)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+1
+OPERADOR08
+410100
+0010
+0020
+0005
+0007
+9999
+/*
