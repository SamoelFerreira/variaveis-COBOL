@@ -0,0 +1,36 @@
+//PROGR02 JOB (ACCT),'CALCULO LIQUIDO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* STEP01 RODA O PROGRAMA02 NO MODO OPCAO 1 (CALCULO DE LIQUIDO
+//* POR FAIXA). O PRIMEIRO CARTAO DO SYSIN RESPONDE AO OPERADOR, O
+//* SEGUNDO AO MENU, O TERCEIRO AO ACCEPT DO SALARIO BRUTO.
+//*
+//* STEP02 RODA NO MODO OPCAO 2 (COMPARACAO DE VALORES), AGORA EM
+//* LOTE - UM PAR VALOR1/VALOR2 POR ITERACAO, CODIGO 999 EM VALOR1
+//* ENCERRA A ENTRADA. GERA O RELATORIO DE VARIANCIA EM VARREL,
+//* SEPARANDO AS COMPARACOES POSITIVAS DAS NEGATIVAS.
+//*==========================================================
+//STEP01   EXEC PGM=PROGRAMA02
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+JSILVA
+1
+0000350000
+/*
+//STEP02   EXEC PGM=PROGRAMA02
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//VARREL   DD DSN=PAYROLL.VARREL,DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+JSILVA
+2
+00100
+00075
+-00050
+00200
+999
+/*
