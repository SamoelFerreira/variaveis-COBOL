@@ -0,0 +1,37 @@
+//PROGR06 JOB (ACCT),'LOTE FUNCIONARIOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* RODA O PROGRAMA06 (LOTE DE ENTRADAS) SEM OPERADOR NO
+//* TERMINAL. O PRIMEIRO CARTAO DO SYSIN RESPONDE AO ACCEPT DO
+//* OPERADOR; OS DEMAIS SAO OS REGISTROS WRK-ENTRADA NO LAYOUT
+//* UNIFICADO DO COPYBOOK CPEMP (CODIGO 5, NOME 30, DOCUMENTO 11,
+//* ENDERECO 40, IDADE 3, SALARIO 10 COM 2 DECIMAIS IMPLICITOS),
+//* UM POR LINHA, ENCERRANDO COM O CODIGO 09999. O NUMERO DE LOTE DO DIA E
+//* ATRIBUIDO PELO PROPRIO PROGRAMA (ARQ. BATSEQ06) E CARIMBADO
+//* NO TRANENT E NO RELSAL. O CARTAO SEGUINTE AO OPERADOR E A
+//* COTACAO DO DOLAR DO DIA (PARA O SALARIO EM USD NO RELSAL), E O
+//* CARTAO DEPOIS DESSE RESPONDE SE O LOTE TAMBEM DEVE SER
+//* EXPORTADO EM CSV (ARQ. CSV06).
+//*==========================================================
+//STEP01   EXEC PGM=PROGRAMA06
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//TRANENT  DD DSN=PAYROLL.TRANENT(+1),DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=57)
+//CKPT06   DD DSN=PAYROLL.CKPT06,DISP=SHR
+//RELSAL   DD DSN=PAYROLL.RELSAL(+1),DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=132)
+//CADMEST  DD DSN=PAYROLL.CADMEST,DISP=SHR
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//EXCPTRPT DD DSN=PAYROLL.EXCPTRPT,DISP=MOD
+//BATSEQ06 DD DSN=PAYROLL.BATSEQ06,DISP=SHR
+//CSV06    DD DSN=PAYROLL.CSV06,DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPERADOR01
+052000
+S
+00001JOAO DA SILVA                 12345678901RUA DAS FLORES 100                      0340000350000
+00002MARIA OLIVEIRA                98765432100AV BRASIL 200                           0280000420000
+09999
+/*
