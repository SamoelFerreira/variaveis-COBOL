@@ -0,0 +1,16 @@
+//PROGR09 JOB (ACCT),'FECHAMENTO DO DIA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* RODA O PROGRAMA09 (FECHAMENTO DO DIA) APOS OS LOTES DO
+//* PROGRAMA06 E DO PROGRAMA08 TEREM RODADO. LE O RODAPE DO
+//* TRANENT DO PROGRAMA06 E O SALDO08 DO PROGRAMA08, CONFERE
+//* CONTRA AS FIGURAS DE CONTROLE DO DD CTRLEOD E IMPRIME
+//* BALANCED OU OUT OF BALANCE.
+//*==========================================================
+//STEP01   EXEC PGM=PROGRAMA09
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//TRANENT  DD DSN=PAYROLL.TRANENT(0),DISP=SHR
+//SALDO08  DD DSN=PAYROLL.SALDO08,DISP=SHR
+//CTRLEOD  DD DSN=PAYROLL.CTRLEOD,DISP=SHR
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
