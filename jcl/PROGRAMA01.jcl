@@ -0,0 +1,50 @@
+//PROGR01 JOB (ACCT),'CADASTRO FUNCIONARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* RODA O PROGRAMA01 (CAPTURA DE FUNCIONARIO) SEM OPERADOR NO
+//* TERMINAL - O SYSIN ABAIXO SUBSTITUI OS ACCEPTs INTERATIVOS,
+//* UM CARTAO POR ACCEPT, NA MESMA ORDEM EM QUE O PROGRAMA PEDE
+//* (O PRIMEIRO CARTAO E O OPERADOR, USADO NO CARIMBO DE LOTE, O
+//* SEGUNDO E A COTACAO DO DOLAR DO DIA, E O TERCEIRO E O MODO:
+//* 1-CADASTRO NOVO, 2-ATUALIZACAO DE EXISTENTE, 3-RELATORIO
+//* DEMOGRAFICO POR FAIXA ETARIA - NO MODO 1 OS CARTOES SEGUINTES
+//* SAO CODIGO, NOME, DOCUMENTO, ENDERECO, IDADE E SALARIO; NO
+//* MODO 2 O UNICO CARTAO SEGUINTE E O CODIGO A ATUALIZAR, DEPOIS
+//* A IDADE E O SALARIO CORRIGIDOS; O MODO 3 NAO PRECISA DE MAIS
+//* NENHUM CARTAO - O RELATORIO (DEMOREL) SAI DO CADASTRO MESTRE
+//* INTEIRO.
+//*==========================================================
+//STEP01   EXEC PGM=PROGRAMA01
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//CADMEST  DD DSN=PAYROLL.CADMEST,DISP=SHR
+//FOPAYEXT DD DSN=PAYROLL.FOPAYEXT,DISP=MOD
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//EXCPTRPT DD DSN=PAYROLL.EXCPTRPT,DISP=MOD
+//BATSEQ01 DD DSN=PAYROLL.BATSEQ01,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPERADOR01
+052000
+1
+00101
+JOAO DA SILVA
+12345678901
+RUA DAS FLORES 100
+030
+0000350000
+/*
+//STEP02   EXEC PGM=PROGRAMA01
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//CADMEST  DD DSN=PAYROLL.CADMEST,DISP=SHR
+//FOPAYEXT DD DSN=PAYROLL.FOPAYEXT,DISP=MOD
+//AUDTRAIL DD DSN=PAYROLL.AUDTRAIL,DISP=MOD
+//EXCPTRPT DD DSN=PAYROLL.EXCPTRPT,DISP=MOD
+//BATSEQ01 DD DSN=PAYROLL.BATSEQ01,DISP=SHR
+//DEMOREL  DD DSN=PAYROLL.DEMOREL,DISP=(NEW,CATLG),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPERADOR01
+052000
+3
+/*
