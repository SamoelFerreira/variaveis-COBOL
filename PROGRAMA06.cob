@@ -1,33 +1,548 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. PROGRAMA05.
+           PROGRAM-ID. PROGRAMA06 IS INITIAL PROGRAM.
       *==========================================================
       *== Author: WELLINGTON S
       *== Date: XX/XX/20XX
       *== Purpose: VARIÁVEL DE NIVEL (ESTRUTURAL) EXEMPLO 2.
       *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    PROGRAM-ID CORRIGIDO DE PROGRAMA05 PARA
+      *==                  PROGRAMA06 (COLIDIA COM O PROGRAMA DE DATA)
+      *==                  GOBACK NO LUGAR DE STOP RUN (CHAMADO PELO
+      *==                  MENU PROGRAMA00)
+      *== 08/08/26   WS    TRANSFORMADO EM LOTE: LACO DE ENTRADAS ATE
+      *==                  CODIGO 9999, GRAVANDO CABECALHO, DETALHE E
+      *==                  RODAPE NO ARQUIVO DE TRANSACOES TRANENT
+      *== 08/08/26   WS    CHECKPOINT A CADA 5 REGISTROS (ARQ. CKPT06)
+      *==                  PARA PERMITIR RETOMADA DO LOTE APOS ABEND
+      *== 08/08/26   WS    RELATORIO DE 132 COLUNAS (ARQ. RELSAL) COM
+      *==                  CABECALHO POR PAGINA, DETALHE POR FUNCIONARIO
+      *==                  E LINHA DE TOTAL GERAL
+      *== 08/08/26   WS    WRK-ENTRADA PASSOU A USAR O LAYOUT UNIFICADO
+      *==                  DO COPYBOOK CPEMP (MESMOS CAMPOS E LARGURAS
+      *==                  DO CADASTRO MESTRE DO PROGRAMA01, INCLUSIVE
+      *==                  IDADE), PARA QUE OS DOIS PROGRAMAS DESCREVAM
+      *==                  O MESMO FUNCIONARIO DA MESMA FORMA
+      *== 08/08/26   WS    SALARIO EXIBIDO E IMPRESSO NO FORMATO
+      *==                  R$ ###.###,## (COPYBOOK CPMOEDA)
+      *== 08/08/26   WS    CODIGO DUPLICADO E REJEITADO: VERIFICA
+      *==                  CONTRA OS CODIGOS JA ENTRADOS NESTE LOTE E,
+      *==                  SE DISPONIVEL, CONTRA O CADASTRO MESTRE
+      *==                  (CADMEST) DO PROGRAMA01
+      *== 08/08/26   WS    CODIGO DUPLICADO REJEITADO TAMBEM GRAVADO NO
+      *==                  RELATORIO DE EXCECOES (ARQ. EXCPTRPT)
+      *== 08/08/26   WS    CAPTURA DO OPERADOR E NUMERO DE LOTE DO DIA
+      *==                  (ARQ. BATSEQ06, COPYBOOKS CPBATCH/CPBATPR),
+      *==                  CARIMBADOS EM CABECALHO, DETALHE E RODAPE DO
+      *==                  TRANENT E DO RELSAL, E NAS EXCECOES GRAVADAS
+      *== 08/08/26   WS    EXPORTACAO OPCIONAL EM CSV (ARQ. CSV06), COM
+      *==                  LINHA DE CABECALHO CODIGO,NOME,SALARIO, PARA
+      *==                  CONFERENCIA DO LOTE EM PLANILHA
+      *== 08/08/26   WS    TURNO DO LOTE (MANHA/TARDE/NOITE), CONFORME
+      *==                  A HORA DO SISTEMA (CPBATCH/CPBATPR), CARIMBADO
+      *==                  NO CABECALHO DO TRANENT
+      *== 08/08/26   WS    COTACAO DO DOLAR CAPTURADA NO INICIO DA
+      *==                  EXECUCAO (CPCAMBIO/CPCAMBPR) PARA MOSTRAR E
+      *==                  IMPRIMIR O SALARIO TAMBEM EM USD (RELSAL)
+      *== 08/08/26   WS    LINHA DE ENTRADA CRESCEU PARA INCLUIR
+      *==                  DOCUMENTO E ENDERECO (CAMPOS NOVOS NO
+      *==                  LAYOUT UNIFICADO CPEMP)
+      *== 08/08/26   WS    SALARIO EM BRANCO/NAO NUMERICO/ZERO AGORA
+      *==                  REJEITA O REGISTRO (ARQ. EXCPTRPT), EM VEZ
+      *==                  DE DEIXAR PASSAR UM VALOR INVALIDO
+      *== 08/08/26   WS    TRILHA DE AUDITORIA (ARQ. AUDTRAIL), UMA
+      *==                  LINHA POR FUNCIONARIO ACEITO, IGUAL AO
+      *==                  PROGRAMA01/PROGRAMA08, PARA RASTREAR QUAL
+      *==                  OPERADOR LANCOU CADA REGISTRO DO LOTE
       *==========================================================
            ENVIRONMENT             DIVISION.
            CONFIGURATION           SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+           INPUT-OUTPUT             SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-TRANSACAO ASSIGN TO "TRANENT"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT06"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-CKPT.
+               SELECT ARQ-RELATORIO ASSIGN TO "RELSAL"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CADASTRO-MESTRE ASSIGN TO "CADMEST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MST-CODIGO
+                   FILE STATUS IS WRK-FS-MESTRE.
+               SELECT ARQ-EXCECAO ASSIGN TO "EXCPTRPT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-EXCECAO.
+               SELECT ARQ-SEQ-LOTE ASSIGN TO "BATSEQ06"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-SEQ-LOTE.
+               SELECT ARQ-CSV ASSIGN TO "CSV06"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-CSV.
+               SELECT ARQ-AUDITORIA ASSIGN TO "AUDTRAIL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WRK-FS-AUDITORIA.
+
            DATA DIVISION.
+           FILE                    SECTION.
+      *    OS FILLERS DE PREENCHIMENTO SAO ZERADOS PELO MOVE SPACES DO
+      *    REGISTRO INTEIRO EM CADA PARAGRAFO DE GRAVACAO (0000-ABRIR-
+      *    ARQUIVO, 0002-A-GRAVA-DETALHE, 0004-GRAVA-RODAPE) - UM VALUE
+      *    CLAUSE AQUI NAO SERIA REAPLICADO A CADA WRITE
+           FD  ARQ-TRANSACAO
+               LABEL RECORD IS STANDARD.
+           01  TRANS-CABECALHO-REC.
+               05 TRANS-CAB-TIPO       PIC X(01).
+               05 TRANS-CAB-DATA       PIC 9(08).
+               05 TRANS-CAB-OPERADOR   PIC X(10).
+               05 TRANS-CAB-LOTE       PIC 9(05).
+               05 TRANS-CAB-TURNO      PIC X(01).
+               05 FILLER               PIC X(32).
+           01  TRANS-DETALHE-REC REDEFINES TRANS-CABECALHO-REC.
+               05 TRANS-DET-TIPO       PIC X(01).
+               05 TRANS-DET-CODIGO     PIC 9(05).
+               05 TRANS-DET-NOME       PIC X(30).
+               05 TRANS-DET-IDADE      PIC 9(03).
+               05 TRANS-DET-SALARIO    PIC 9(08)V99.
+               05 TRANS-DET-LOTE       PIC 9(05).
+               05 FILLER               PIC X(03).
+           01  TRANS-RODAPE-REC REDEFINES TRANS-CABECALHO-REC.
+               05 TRANS-ROD-TIPO       PIC X(01).
+               05 TRANS-ROD-QTDE       PIC 9(05).
+               05 TRANS-ROD-TOTAL-SAL  PIC 9(09)V99.
+               05 TRANS-ROD-LOTE       PIC 9(05).
+               05 FILLER               PIC X(35).
+
+           FD  ARQ-CHECKPOINT
+               LABEL RECORD IS STANDARD.
+           COPY CPCKPT.
+
+      *    RELATORIO IMPRESSO DE 132 COLUNAS PARA ENTREGA AO SUPERVISOR
+      *    OS ROTULOS ("DATA: ", "CODIGO: " ETC.) SAO CAMPOS NOMEADOS,
+      *    NAO FILLER COM VALUE - UM VALUE CLAUSE SUBORDINADO A UMA FD
+      *    SO VALE PARA O ESTADO INICIAL DO REGISTRO, NAO E REAPLICADO
+      *    A CADA WRITE, E AS TRES VIEWS REDEFINEM O MESMO BUFFER; OS
+      *    ROTULOS SAO MOVIDOS DE CONSTANTES EM WORKING-STORAGE ANTES
+      *    DE CADA WRITE (VER 0002-D-IMPRIME-CABECALHO,
+      *    0002-C-GRAVA-DETALHE-REL E 0004-GRAVA-RODAPE)
+           FD  ARQ-RELATORIO
+               LABEL RECORD IS STANDARD.
+           01  REL-CABECALHO-REC.
+               05 FILLER               PIC X(05).
+               05 REL-CAB-TITULO       PIC X(36).
+               05 FILLER               PIC X(04).
+               05 REL-CAB-LIT-DATA     PIC X(06).
+               05 REL-CAB-DATA         PIC 9(08).
+               05 FILLER               PIC X(04).
+               05 REL-CAB-LIT-PAGINA   PIC X(08).
+               05 REL-CAB-PAGINA       PIC ZZ9.
+               05 FILLER               PIC X(04).
+               05 REL-CAB-LIT-LOTE     PIC X(06).
+               05 REL-CAB-LOTE         PIC ZZZZ9.
+               05 FILLER               PIC X(43).
+           01  REL-DETALHE-REC REDEFINES REL-CABECALHO-REC.
+               05 FILLER               PIC X(05).
+               05 REL-DET-LIT-CODIGO   PIC X(08).
+               05 REL-DET-CODIGO       PIC 9(05).
+               05 FILLER               PIC X(04).
+               05 REL-DET-LIT-NOME     PIC X(06).
+               05 REL-DET-NOME         PIC X(30).
+               05 FILLER               PIC X(04).
+               05 REL-DET-LIT-SALARIO  PIC X(11).
+               05 REL-DET-SALARIO      PIC ZZZZZZZZ9,99.
+               05 FILLER               PIC X(04).
+               05 REL-DET-LIT-LOTE     PIC X(06).
+               05 REL-DET-LOTE         PIC ZZZZ9.
+               05 FILLER               PIC X(02).
+               05 REL-DET-LIT-USD      PIC X(05).
+               05 REL-DET-SALARIO-USD  PIC ZZZZZZZ9,99.
+               05 FILLER               PIC X(14).
+           01  REL-TOTAL-REC REDEFINES REL-CABECALHO-REC.
+               05 FILLER               PIC X(05).
+               05 REL-TOT-LIT-QTDE     PIC X(20).
+               05 REL-TOT-QTDE         PIC ZZZZ9.
+               05 FILLER               PIC X(04).
+               05 REL-TOT-LIT-SALARIO  PIC X(18).
+               05 REL-TOT-SALARIO      PIC ZZZZZZZZZZ9,99.
+               05 FILLER               PIC X(04).
+               05 REL-TOT-LIT-LOTE     PIC X(06).
+               05 REL-TOT-LOTE         PIC ZZZZ9.
+               05 FILLER               PIC X(51).
+
+      *    CONSULTA SOMENTE LEITURA AO CADASTRO MESTRE DO PROGRAMA01,
+      *    PARA DETECTAR CODIGO JA CADASTRADO ANTES DE LANCAR O LOTE
+      *    MESMO LAYOUT FISICO DO CPEMP USADO PELO PROGRAMA01 (CAMPOS
+      *    RENOMEADOS DE EMP- PARA MST- PARA NAO COLIDIR COM OS NOMES
+      *    JA USADOS EM WRK-ENTRADA NESTE PROGRAMA - LARGURAS E ORDEM
+      *    DEVEM PERMANECER IDENTICAS AS DO COPYBOOK CPEMP)
+           FD  CADASTRO-MESTRE
+               LABEL RECORD IS STANDARD.
+           01  MST-REGISTRO.
+               05 MST-CODIGO           PIC 9(05).
+               05 MST-NOME             PIC X(30).
+               05 MST-DOCUMENTO        PIC X(11).
+               05 MST-ENDERECO         PIC X(40).
+               05 MST-IDADE            PIC 9(03).
+               05 MST-SALARIO          PIC 9(08)V99.
+
+           FD  ARQ-EXCECAO
+               LABEL RECORD IS STANDARD.
+           COPY CPEXCPT.
+
+           FD  ARQ-SEQ-LOTE
+               LABEL RECORD IS STANDARD.
+           COPY CPBATSEQ.
+
+      *    EXPORTACAO OPCIONAL DO LOTE EM CSV PARA ABRIR EM PLANILHA
+           FD  ARQ-CSV
+               LABEL RECORD IS STANDARD.
+           01  CSV-REGISTRO            PIC X(50).
+
+           FD  ARQ-AUDITORIA
+               LABEL RECORD IS STANDARD.
+           COPY CPAUDIT.
+
            WORKING-STORAGE         SECTION.
        01 WRK-ENTRADA.
-           05 WRK-CODIGO       PIC 9(04) VALUE ZEROS.
-           05 WRK-NOME         PIC X(15) VALUE SPACES.
-           05 WRK-SALARIO      PIC 9(09) VALUE ZEROS.
+           COPY CPEMP.
+
+       77 WRK-OPERADOR         PIC X(10) VALUE SPACES.
+       77 WRK-DATA-EXEC        PIC 9(08) VALUE ZEROS.
+       77 WRK-QTDE-REG         PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-SAL        PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-CONTINUA         PIC X(01) VALUE "S".
+           88 WRK-CONTINUA-SIM           VALUE "S".
 
+       77 WRK-FS-CKPT          PIC X(02) VALUE SPACES.
+           88 WRK-FS-CKPT-OK             VALUE "00".
+       77 WRK-CKPT-CONTADOR    PIC 9(03) VALUE ZEROS.
+       77 WRK-CKPT-A-CADA      PIC 9(03) VALUE 5.
+
+       77 WRK-REL-PAGINA       PIC 9(03) VALUE 1.
+       77 WRK-REL-LINHAS       PIC 9(03) VALUE ZEROS.
+       77 WRK-REL-LINHAS-PAG   PIC 9(03) VALUE 30.
+
+       77 WRK-FS-MESTRE        PIC X(02) VALUE SPACES.
+           88 WRK-FS-MESTRE-OK            VALUE "00".
+           88 WRK-FS-MESTRE-NAO-EXISTE    VALUE "35".
+       77 WRK-MESTRE-DISPONIVEL PIC X(01) VALUE "N".
+           88 WRK-MESTRE-DISPONIVEL-SIM   VALUE "S".
+
+       77 WRK-FS-EXCECAO       PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXCECAO-OK           VALUE "00".
+           88 WRK-FS-EXCECAO-NAO-EXISTE   VALUE "35".
+
+       77 WRK-DUPLICADO        PIC X(01) VALUE "N".
+           88 WRK-DUPLICADO-SIM           VALUE "S".
+       77 WRK-SALARIO-INVALIDO PIC X(01) VALUE "N".
+           88 WRK-SALARIO-INVALIDO-SIM    VALUE "S".
+       77 WRK-QTDE-CODIGOS     PIC 9(05) VALUE ZEROS.
+       01 WRK-CODIGOS-TABELA.
+           05 WRK-CODIGO-TAB   PIC 9(05) OCCURS 9999 TIMES
+                                INDEXED BY WRK-IDX-COD.
+
+       77 WRK-FS-SEQ-LOTE      PIC X(02) VALUE SPACES.
+           88 WRK-FS-SEQ-LOTE-OK          VALUE "00".
+
+       77 WRK-FS-CSV           PIC X(02) VALUE SPACES.
+           88 WRK-FS-CSV-OK               VALUE "00".
+       77 WRK-GERA-CSV         PIC X(01) VALUE "N".
+           88 WRK-GERA-CSV-SIM            VALUE "S".
+       77 WRK-CSV-SALARIO      PIC ZZZZZZZZ9,99.
+
+       77 WRK-FS-AUDITORIA     PIC X(02) VALUE SPACES.
+           88 WRK-FS-AUDITORIA-OK         VALUE "00".
+           88 WRK-FS-AUDITORIA-NAO-EXISTE VALUE "35".
+
+           COPY CPMOEDA.
+           COPY CPBATCH.
+           COPY CPCAMBIO.
+
+      *    ROTULOS DO RELSAL - MOVIDOS PARA OS CAMPOS NOMEADOS DA FD
+      *    ANTES DE CADA WRITE (VER NOTA NA FD ARQ-RELATORIO)
+       77 WRK-LIT-REL-TITULO   PIC X(36)
+           VALUE "RELATORIO DE ENTRADA DE FUNCIONARIOS".
+       77 WRK-LIT-REL-DATA     PIC X(06) VALUE "DATA: ".
+       77 WRK-LIT-REL-PAGINA   PIC X(08) VALUE "PAGINA: ".
+       77 WRK-LIT-REL-LOTE     PIC X(06) VALUE "LOTE: ".
+       77 WRK-LIT-REL-CODIGO   PIC X(08) VALUE "CODIGO: ".
+       77 WRK-LIT-REL-NOME     PIC X(06) VALUE "NOME: ".
+       77 WRK-LIT-REL-SALARIO  PIC X(11) VALUE "SALARIO: R$".
+       77 WRK-LIT-REL-USD      PIC X(05) VALUE "USD: ".
+       77 WRK-LIT-REL-TOT-QTDE PIC X(20) VALUE "TOTAL DE REGISTROS: ".
+       77 WRK-LIT-REL-TOT-SAL  PIC X(18) VALUE "TOTAL SALARIOS: R$".
 
            PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM 0000-ABRIR-ARQUIVO.
+               PERFORM 0001-RECEBE THRU 0002-MOSTRA-EXIT
+                   UNTIL NOT WRK-CONTINUA-SIM.
+               PERFORM 0004-GRAVA-RODAPE.
+               PERFORM 0003-FINALIZAR.
+
+       0000-ABRIR-ARQUIVO      SECTION.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+               DISPLAY "DIGITE O OPERADOR: "
+                   ACCEPT WRK-OPERADOR.
+               DISPLAY "DIGITE A COTACAO DO DOLAR (EX: 052000=5,2000): "
+                   ACCEPT WRK-COTACAO-DOLAR.
+               MOVE WRK-DATA-EXEC  TO BAT-DATA.
+               MOVE WRK-OPERADOR   TO BAT-OPERADOR.
+               PERFORM 7200-ATRIBUI-LOTE.
+               PERFORM 7300-DETERMINA-TURNO.
+
+               OPEN OUTPUT ARQ-TRANSACAO.
+               MOVE SPACES         TO TRANS-CABECALHO-REC.
+               MOVE "H"            TO TRANS-CAB-TIPO.
+               MOVE WRK-DATA-EXEC  TO TRANS-CAB-DATA.
+               MOVE WRK-OPERADOR   TO TRANS-CAB-OPERADOR.
+               MOVE BAT-NUMERO     TO TRANS-CAB-LOTE.
+               MOVE BAT-TURNO      TO TRANS-CAB-TURNO.
+               WRITE TRANS-CABECALHO-REC.
+
+               OPEN OUTPUT ARQ-RELATORIO.
+               PERFORM 0002-D-IMPRIME-CABECALHO.
+
+               OPEN INPUT ARQ-CHECKPOINT.
+               IF WRK-FS-CKPT-OK
+                   READ ARQ-CHECKPOINT
+                   DISPLAY "CHECKPOINT ANTERIOR - ULTIMO CODIGO "
+                       CPK-ULTIMA-CHAVE " (" CPK-QTDE-PROCESSADA
+                       " REGISTROS JA PROCESSADOS) - INFORMATIVO;"
+                       " ENTRADA VIA SYSIN NAO RETOMA SOZINHA"
+                   CLOSE ARQ-CHECKPOINT
+               ELSE
+                   CLOSE ARQ-CHECKPOINT
+               END-IF.
+
+               OPEN INPUT CADASTRO-MESTRE.
+               IF WRK-FS-MESTRE-OK
+                   MOVE "S" TO WRK-MESTRE-DISPONIVEL
+               ELSE
+                   MOVE "N" TO WRK-MESTRE-DISPONIVEL
+               END-IF.
+
+               OPEN EXTEND ARQ-EXCECAO.
+               IF WRK-FS-EXCECAO-NAO-EXISTE
+                   OPEN OUTPUT ARQ-EXCECAO
+               END-IF.
+
+               DISPLAY "GERAR EXPORTACAO CSV DO LOTE (CSV06)? (S/N) "
+                   ACCEPT WRK-GERA-CSV.
+               IF WRK-GERA-CSV-SIM
+                   OPEN OUTPUT ARQ-CSV
+                   MOVE "CODIGO,NOME,SALARIO" TO CSV-REGISTRO
+                   WRITE CSV-REGISTRO
+               END-IF.
+
+               OPEN EXTEND ARQ-AUDITORIA.
+               IF WRK-FS-AUDITORIA-NAO-EXISTE
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF.
+
        0001-RECEBE             SECTION.
-            DISPLAY "ENTRE COM A LINHA DE DADOS "
+            DISPLAY "ENTRE COM A LINHA DE DADOS (CODIGO 9999 ENCERRA) "
                ACCEPT WRK-ENTRADA.
+            IF EMP-CODIGO = 9999
+                MOVE "N" TO WRK-CONTINUA
+            ELSE
+                PERFORM 0001-C-VERIFICA-DUPLICADO
+                PERFORM 0001-E-VALIDA-SALARIO
+            END-IF.
 
        0002-MOSTRA             SECTION.
-            DISPLAY "CODIGO... " WRK-CODIGO.
-            DISPLAY "NOME..... " WRK-NOME.
-            DISPLAY "SALARIO.. " WRK-SALARIO.
+            IF WRK-CONTINUA-SIM
+                IF WRK-DUPLICADO-SIM
+                    DISPLAY "ERRO: CODIGO " EMP-CODIGO
+                        " JA CADASTRADO - REGISTRO REJEITADO"
+                    MOVE "PROGRAMA06" TO EXC-PROGRAMA
+                    MOVE BAT-NUMERO   TO EXC-LOTE
+                    STRING "CODIGO " EMP-CODIGO " NOME " EMP-NOME
+                        DELIMITED BY SIZE INTO EXC-ENTRADA
+                    MOVE "CODIGO JA CADASTRADO (LOTE OU MESTRE)"
+                        TO EXC-MOTIVO
+                    PERFORM 7100-GRAVA-EXCECAO
+                ELSE
+                IF WRK-SALARIO-INVALIDO-SIM
+                    DISPLAY "ERRO: CODIGO " EMP-CODIGO
+                        " SALARIO INVALIDO - REGISTRO REJEITADO"
+                    MOVE "PROGRAMA06" TO EXC-PROGRAMA
+                    MOVE BAT-NUMERO   TO EXC-LOTE
+                    STRING "CODIGO " EMP-CODIGO " NOME " EMP-NOME
+                        DELIMITED BY SIZE INTO EXC-ENTRADA
+                    MOVE "SALARIO ZERO, EM BRANCO OU NAO NUMERICO"
+                        TO EXC-MOTIVO
+                    PERFORM 7100-GRAVA-EXCECAO
+                ELSE
+                    DISPLAY "CODIGO... " EMP-CODIGO
+                    DISPLAY "NOME..... " EMP-NOME
+                    DISPLAY "DOCUMENTO " EMP-DOCUMENTO
+                    DISPLAY "ENDERECO. " EMP-ENDERECO
+                    DISPLAY "IDADE.... " EMP-IDADE
+                    MOVE EMP-SALARIO TO WRK-SALARIO-EDT
+                    DISPLAY "SALARIO.. R$ " WRK-SALARIO-EDT
+                    PERFORM 7400-CONVERTE-DOLAR
+                    MOVE WRK-SALARIO-USD TO WRK-SALARIO-USD-EDT
+                    DISPLAY "SALARIO.. USD " WRK-SALARIO-USD-EDT
+                    PERFORM 0002-A-GRAVA-DETALHE
+                END-IF
+                END-IF
+            END-IF.
+       0002-MOSTRA-EXIT.
+            EXIT.
+
+       0001-C-VERIFICA-DUPLICADO SECTION.
+           MOVE "N" TO WRK-DUPLICADO.
+           PERFORM 0001-D-BUSCA-DUPLICADO-RUN
+               VARYING WRK-IDX-COD FROM 1 BY 1
+               UNTIL WRK-IDX-COD > WRK-QTDE-CODIGOS
+                  OR WRK-DUPLICADO-SIM.
+           IF NOT WRK-DUPLICADO-SIM AND WRK-MESTRE-DISPONIVEL-SIM
+               MOVE EMP-CODIGO TO MST-CODIGO
+               READ CADASTRO-MESTRE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-DUPLICADO
+               END-READ
+           END-IF.
+
+       0001-D-BUSCA-DUPLICADO-RUN SECTION.
+           IF WRK-CODIGO-TAB (WRK-IDX-COD) = EMP-CODIGO
+               MOVE "S" TO WRK-DUPLICADO
+           END-IF.
+
+      *    REJEITA SALARIO EM BRANCO/NAO NUMERICO (LINHA DE ENTRADA
+      *    MAL FORMADA NAQUELA FAIXA DE COLUNAS) E SALARIO ZERO.
+       0001-E-VALIDA-SALARIO   SECTION.
+           MOVE "N" TO WRK-SALARIO-INVALIDO.
+           IF NOT WRK-DUPLICADO-SIM
+               IF EMP-SALARIO NOT NUMERIC OR EMP-SALARIO = ZEROS
+                   MOVE "S" TO WRK-SALARIO-INVALIDO
+               END-IF
+           END-IF.
+
+       0002-A-GRAVA-DETALHE    SECTION.
+           ADD 1 TO WRK-QTDE-CODIGOS.
+           MOVE EMP-CODIGO TO WRK-CODIGO-TAB (WRK-QTDE-CODIGOS).
+           MOVE SPACES       TO TRANS-DETALHE-REC.
+           MOVE "D"          TO TRANS-DET-TIPO.
+           MOVE EMP-CODIGO   TO TRANS-DET-CODIGO.
+           MOVE EMP-NOME     TO TRANS-DET-NOME.
+           MOVE EMP-IDADE    TO TRANS-DET-IDADE.
+           MOVE EMP-SALARIO  TO TRANS-DET-SALARIO.
+           MOVE BAT-NUMERO   TO TRANS-DET-LOTE.
+           WRITE TRANS-DETALHE-REC.
+           ADD 1 TO WRK-QTDE-REG.
+           ADD EMP-SALARIO TO WRK-TOTAL-SAL.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-A-CADA
+               PERFORM 0002-B-GRAVA-CHECKPOINT
+           END-IF.
+           PERFORM 0002-C-GRAVA-DETALHE-REL.
+           IF WRK-GERA-CSV-SIM
+               PERFORM 0002-E-GRAVA-DETALHE-CSV
+           END-IF.
+           MOVE "PROGRAMA06"  TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR  TO AUD-OPERADOR.
+           STRING "LOTE " BAT-NUMERO " CODIGO " EMP-CODIGO
+               " NOME " EMP-NOME " SALARIO " EMP-SALARIO
+               DELIMITED BY SIZE INTO AUD-DESCRICAO.
+           PERFORM 7000-GRAVA-AUDITORIA.
+
+       0002-B-GRAVA-CHECKPOINT SECTION.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE EMP-CODIGO     TO CPK-ULTIMA-CHAVE.
+           MOVE WRK-QTDE-REG   TO CPK-QTDE-PROCESSADA.
+           WRITE CPK-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-CONTADOR.
+
+       0002-C-GRAVA-DETALHE-REL SECTION.
+           IF WRK-REL-LINHAS >= WRK-REL-LINHAS-PAG
+               ADD 1 TO WRK-REL-PAGINA
+               PERFORM 0002-D-IMPRIME-CABECALHO
+           END-IF.
+           MOVE SPACES          TO REL-DETALHE-REC.
+           MOVE WRK-LIT-REL-CODIGO  TO REL-DET-LIT-CODIGO.
+           MOVE EMP-CODIGO      TO REL-DET-CODIGO.
+           MOVE WRK-LIT-REL-NOME    TO REL-DET-LIT-NOME.
+           MOVE EMP-NOME        TO REL-DET-NOME.
+           MOVE WRK-LIT-REL-SALARIO TO REL-DET-LIT-SALARIO.
+           MOVE EMP-SALARIO     TO REL-DET-SALARIO.
+           MOVE WRK-LIT-REL-LOTE    TO REL-DET-LIT-LOTE.
+           MOVE BAT-NUMERO      TO REL-DET-LOTE.
+           MOVE WRK-LIT-REL-USD     TO REL-DET-LIT-USD.
+           MOVE WRK-SALARIO-USD TO REL-DET-SALARIO-USD.
+           WRITE REL-DETALHE-REC.
+           ADD 1 TO WRK-REL-LINHAS.
+
+       0002-D-IMPRIME-CABECALHO SECTION.
+           MOVE SPACES           TO REL-CABECALHO-REC.
+           MOVE WRK-LIT-REL-TITULO TO REL-CAB-TITULO.
+           MOVE WRK-LIT-REL-DATA  TO REL-CAB-LIT-DATA.
+           MOVE WRK-DATA-EXEC    TO REL-CAB-DATA.
+           MOVE WRK-LIT-REL-PAGINA TO REL-CAB-LIT-PAGINA.
+           MOVE WRK-REL-PAGINA   TO REL-CAB-PAGINA.
+           MOVE WRK-LIT-REL-LOTE  TO REL-CAB-LIT-LOTE.
+           MOVE BAT-NUMERO       TO REL-CAB-LOTE.
+           WRITE REL-CABECALHO-REC.
+           MOVE ZEROS TO WRK-REL-LINHAS.
+
+       0002-E-GRAVA-DETALHE-CSV SECTION.
+           MOVE EMP-SALARIO TO WRK-CSV-SALARIO.
+           STRING EMP-CODIGO  DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  EMP-NOME    DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  WRK-CSV-SALARIO DELIMITED BY SIZE
+               INTO CSV-REGISTRO.
+           WRITE CSV-REGISTRO.
+
+       0004-GRAVA-RODAPE       SECTION.
+           MOVE SPACES         TO TRANS-RODAPE-REC.
+           MOVE "T"            TO TRANS-ROD-TIPO.
+           MOVE WRK-QTDE-REG   TO TRANS-ROD-QTDE.
+           MOVE WRK-TOTAL-SAL  TO TRANS-ROD-TOTAL-SAL.
+           MOVE BAT-NUMERO     TO TRANS-ROD-LOTE.
+           WRITE TRANS-RODAPE-REC.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE EMP-CODIGO     TO CPK-ULTIMA-CHAVE.
+           MOVE WRK-QTDE-REG   TO CPK-QTDE-PROCESSADA.
+           WRITE CPK-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+           MOVE SPACES          TO REL-TOTAL-REC.
+           MOVE WRK-LIT-REL-TOT-QTDE TO REL-TOT-LIT-QTDE.
+           MOVE WRK-QTDE-REG    TO REL-TOT-QTDE.
+           MOVE WRK-LIT-REL-TOT-SAL  TO REL-TOT-LIT-SALARIO.
+           MOVE WRK-TOTAL-SAL   TO REL-TOT-SALARIO.
+           MOVE WRK-LIT-REL-LOTE     TO REL-TOT-LIT-LOTE.
+           MOVE BAT-NUMERO      TO REL-TOT-LOTE.
+           WRITE REL-TOTAL-REC.
 
        0003-FINALIZAR          SECTION.
-               STOP RUN.
+               CLOSE ARQ-TRANSACAO.
+               CLOSE ARQ-RELATORIO.
+               IF WRK-MESTRE-DISPONIVEL-SIM
+                   CLOSE CADASTRO-MESTRE
+               END-IF.
+               CLOSE ARQ-EXCECAO.
+               IF WRK-GERA-CSV-SIM
+                   CLOSE ARQ-CSV
+               END-IF.
+               CLOSE ARQ-AUDITORIA.
+               GOBACK.
+
+           COPY CPEXCPR.
+
+           COPY CPAUDPR.
+
+           COPY CPBATPR.
+
+           COPY CPCAMBPR.
