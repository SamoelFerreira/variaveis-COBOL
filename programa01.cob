@@ -5,35 +5,475 @@
       *== Date: XX/XX/20XX
       *== Purpose: 1º CONTATO COM COBOL
       *== Tectonics: cobc
+      *==========================================================
+      *== MODIFICATION HISTORY
+      *== DATE       WHO   DESCRIPTION
+      *== 08/08/26   WS    GRAVA A ENTRADA NO CADASTRO MESTRE DE
+      *==                  FUNCIONARIOS (ARQUIVO INDEXADO POR CODIGO)
+      *== 08/08/26   WS    VALIDACAO DE FAIXA PARA IDADE (18-75) E
+      *==                  SALARIO (NAO PODE SER ZERO), COM REPETICAO
+      *== 08/08/26   WS    EXTRATO DE LARGURA FIXA (FOPAYEXT) NO
+      *==                  LAYOUT DA FOLHA DE PAGAMENTO EXTERNA
+      *== 08/08/26   WS    TRILHA DE AUDITORIA (ARQ. AUDTRAIL) A CADA
+      *==                  ENTRADA DE FUNCIONARIO
+      *== 08/08/26   WS    MST-REGISTRO PASSOU A USAR O LAYOUT
+      *==                  UNIFICADO DO COPYBOOK CPEMP, O MESMO USADO
+      *==                  PELO LOTE DE ENTRADAS DO PROGRAMA06
+      *== 08/08/26   WS    SALARIO EXIBIDO NO FORMATO R$ ###.###,##
+      *==                  (COPYBOOK CPMOEDA), EM VEZ DE NUMERO CRU
+      *== 08/08/26   WS    ENTRADAS REJEITADAS (IDADE/SALARIO FORA DA
+      *==                  FAIXA, CODIGO DUPLICADO) GRAVADAS NO
+      *==                  RELATORIO DE EXCECOES (ARQ. EXCPTRPT)
+      *== 08/08/26   WS    NUMERO DE LOTE DO DIA (ARQ. BATSEQ01) E
+      *==                  OPERADOR CARIMBADOS NO EXTRATO, NAS
+      *==                  EXCECOES E NA TRILHA DE AUDITORIA
+      *== 08/08/26   WS    TURNO DO LOTE (MANHA/TARDE/NOITE), CONFORME
+      *==                  A HORA DO SISTEMA (CPBATCH/CPBATPR), CARIMBADO
+      *==                  NO EXTRATO E NA TRILHA DE AUDITORIA
+      *== 08/08/26   WS    MODO 2 ACRESCENTADO: ATUALIZACAO DE UM
+      *==                  FUNCIONARIO JA CADASTRADO (LE O CODIGO,
+      *==                  MOSTRA IDADE/SALARIO ATUAIS E REGRAVA O
+      *==                  MESTRE COM OS VALORES CORRIGIDOS), EM VEZ
+      *==                  DE SO PERMITIR CADASTRO NOVO (MODO 1)
+      *== 08/08/26   WS    COTACAO DO DOLAR CAPTURADA NO INICIO DA
+      *==                  EXECUCAO (CPCAMBIO/CPCAMBPR) PARA MOSTRAR O
+      *==                  SALARIO TAMBEM EM USD E CARIMBAR O EXTRATO
+      *==                  (FOPAYEXT), PARA A FOLHA DE EXPATRIADOS
+      *== 08/08/26   WS    CAPTURA DOCUMENTO E ENDERECO DO FUNCIONARIO
+      *==                  (CAMPOS NOVOS NO LAYOUT UNIFICADO CPEMP)
+      *== 08/08/26   WS    MODO 3 ACRESCENTADO: RELATORIO DEMOGRAFICO
+      *==                  POR FAIXA ETARIA (ARQ. DEMOREL), TIRADO DO
+      *==                  CADASTRO MESTRE INTEIRO
       *==========================================================
        ENVIRONMENT             DIVISION.
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-CODIGO
+               FILE STATUS IS WRK-FS-MESTRE.
+           SELECT ARQ-EXTRATO ASSIGN TO "FOPAYEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDTRAIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT ARQ-EXCECAO ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECAO.
+           SELECT ARQ-SEQ-LOTE ASSIGN TO "BATSEQ01"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEQ-LOTE.
+           SELECT ARQ-DEMOGRAFICO ASSIGN TO "DEMOREL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-DEMOGRAFICO.
+
        DATA DIVISION.
+       FILE                    SECTION.
+       FD  CADASTRO-MESTRE
+           LABEL RECORD IS STANDARD.
+       01  MST-REGISTRO.
+           COPY CPEMP.
+
+      *    LAYOUT DE LARGURA FIXA EXIGIDO PELA FOLHA DE PAGAMENTO
+      *    EXTERNA (SALARIO EM CENTAVOS, SEM VIRGULA)
+       FD  ARQ-EXTRATO
+           LABEL RECORD IS STANDARD.
+       01  EXT-REGISTRO.
+           05 EXT-CODIGO         PIC 9(05).
+           05 EXT-NOME           PIC X(30).
+           05 EXT-IDADE          PIC 9(03).
+           05 EXT-SALARIO        PIC 9(10).
+           05 EXT-LOTE           PIC 9(05).
+           05 EXT-TURNO          PIC X(01).
+           05 EXT-SALARIO-USD    PIC 9(10).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD.
+       COPY CPAUDIT.
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD IS STANDARD.
+       COPY CPEXCPT.
+
+       FD  ARQ-SEQ-LOTE
+           LABEL RECORD IS STANDARD.
+       COPY CPBATSEQ.
+
+      *    RELATORIO DEMOGRAFICO POR FAIXA ETARIA, TIRADO DO CADASTRO
+      *    MESTRE INTEIRO (EMP-IDADE DE TODOS OS FUNCIONARIOS JA
+      *    CADASTRADOS, NAO SO OS DESTA EXECUCAO)
+      *    OS ROTULOS SAO CAMPOS NOMEADOS, NAO FILLER COM VALUE - UM
+      *    VALUE CLAUSE SUBORDINADO A UMA FD SO VALE PARA O ESTADO
+      *    INICIAL DO REGISTRO E AS TRES VIEWS REDEFINEM O MESMO
+      *    BUFFER; OS ROTULOS SAO MOVIDOS DE CONSTANTES EM WORKING-
+      *    STORAGE ANTES DE CADA WRITE (VER 0006-RELATORIO-DEMOGRAFICO)
+       FD  ARQ-DEMOGRAFICO
+           LABEL RECORD IS STANDARD.
+       01  DEM-CABECALHO-REC.
+           05 DEM-CAB-TIPO          PIC X(01).
+           05 FILLER                PIC X(04).
+           05 DEM-CAB-TITULO        PIC X(38).
+           05 DEM-CAB-LIT-DATA      PIC X(06).
+           05 DEM-CAB-DATA          PIC 9(08).
+           05 FILLER                PIC X(23).
+       01  DEM-DETALHE-REC REDEFINES DEM-CABECALHO-REC.
+           05 DEM-DET-TIPO          PIC X(01).
+           05 FILLER                PIC X(02).
+           05 DEM-DET-FAIXA         PIC X(10).
+           05 FILLER                PIC X(02).
+           05 DEM-DET-LIT-QTDE      PIC X(14).
+           05 DEM-DET-QTDE          PIC ZZ9.
+           05 FILLER                PIC X(48).
+       01  DEM-TOTAL-REC REDEFINES DEM-CABECALHO-REC.
+           05 DEM-TOT-TIPO          PIC X(01).
+           05 DEM-TOT-LIT-TITULO    PIC X(22).
+           05 FILLER                PIC X(02).
+           05 DEM-TOT-LIT-QTDE      PIC X(14).
+           05 DEM-TOT-QTDE          PIC ZZ9.
+           05 FILLER                PIC X(38).
+
        WORKING-STORAGE         SECTION.
 
+       77 WRK-CODIGO-EMP       PIC 9(05)       VALUE ZEROS.
        77 WRK-NOME             PIC X(30)       VALUE SPACES.
+       77 WRK-DOCUMENTO        PIC X(11)       VALUE SPACES.
+       77 WRK-ENDERECO         PIC X(40)       VALUE SPACES.
        77 WRK-IDADE            PIC 9(03)       VALUE ZEROS.
        77 WRK-SALARIO          PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-SALARIO-CENTAVOS PIC 9(10)       VALUE ZEROS.
+       77 WRK-SALARIO-USD-CTVS PIC 9(10)       VALUE ZEROS.
+
+       77 WRK-FS-MESTRE        PIC X(02)       VALUE SPACES.
+           88 WRK-FS-OK                        VALUE "00".
+           88 WRK-FS-NAO-EXISTE                VALUE "35".
+           88 WRK-FS-DUPLICADO                 VALUE "22".
+
+       77 WRK-FS-EXTRATO       PIC X(02)       VALUE SPACES.
+           88 WRK-FS-EXTRATO-OK                VALUE "00".
+           88 WRK-FS-EXTRATO-NAO-EXISTE        VALUE "35".
+
+       77 WRK-FS-AUDITORIA     PIC X(02)       VALUE SPACES.
+           88 WRK-FS-AUDITORIA-OK              VALUE "00".
+           88 WRK-FS-AUDITORIA-NAO-EXISTE      VALUE "35".
+
+       77 WRK-FS-EXCECAO       PIC X(02)       VALUE SPACES.
+           88 WRK-FS-EXCECAO-OK                VALUE "00".
+           88 WRK-FS-EXCECAO-NAO-EXISTE        VALUE "35".
+
+       77 WRK-FS-SEQ-LOTE      PIC X(02)       VALUE SPACES.
+           88 WRK-FS-SEQ-LOTE-OK               VALUE "00".
+
+       COPY CPBATCH.
+
+       77 WRK-IDADE-VALIDA     PIC X(01)       VALUE "N".
+           88 WRK-IDADE-OK                     VALUE "S".
+       77 WRK-SALARIO-VALIDA   PIC X(01)       VALUE "N".
+           88 WRK-SALARIO-OK                   VALUE "S".
+
+       77 WRK-MODO             PIC 9(01)       VALUE 1.
+           88 WRK-MODO-CADASTRO                VALUE 1.
+           88 WRK-MODO-ATUALIZACAO             VALUE 2.
+           88 WRK-MODO-DEMOGRAFICO             VALUE 3.
+
+       77 WRK-FS-DEMOGRAFICO   PIC X(02)       VALUE SPACES.
+           88 WRK-FS-DEMOGRAFICO-OK            VALUE "00".
+       77 WRK-FS-LEITURA-MESTRE PIC X(02)      VALUE SPACES.
+           88 WRK-FS-LEITURA-FIM-ARQUIVO       VALUE "10".
+
+       77 WRK-QTDE-FAIXA-1825  PIC 9(05)       VALUE ZEROS.
+       77 WRK-QTDE-FAIXA-2635  PIC 9(05)       VALUE ZEROS.
+       77 WRK-QTDE-FAIXA-3645  PIC 9(05)       VALUE ZEROS.
+       77 WRK-QTDE-FAIXA-46MAIS PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTDE-TOTAL-DEMO  PIC 9(05)       VALUE ZEROS.
+
+      *    ROTULOS DO DEMOREL - MOVIDOS PARA OS CAMPOS NOMEADOS DA FD
+      *    ANTES DE CADA WRITE (VER NOTA NA FD ARQ-DEMOGRAFICO)
+       77 WRK-LIT-DEM-TITULO   PIC X(38)
+           VALUE "RELATORIO DEMOGRAFICO POR FAIXA ETARIA".
+       77 WRK-LIT-DEM-DATA     PIC X(06) VALUE "DATA: ".
+       77 WRK-LIT-DEM-QTDE     PIC X(14) VALUE "QUANTIDADE -> ".
+       77 WRK-LIT-DEM-TOTAL    PIC X(22) VALUE "TOTAL DE FUNCIONARIOS:".
+
+       COPY CPMOEDA.
+       COPY CPCAMBIO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0000-ABRIR-MESTRE.
+           EVALUATE TRUE
+               WHEN WRK-MODO-ATUALIZACAO
+                   PERFORM 0005-ATUALIZA-MESTRE
+               WHEN WRK-MODO-DEMOGRAFICO
+                   PERFORM 0006-RELATORIO-DEMOGRAFICO
+               WHEN OTHER
+                   PERFORM 0001-RECEBE
+                   PERFORM 0002-GRAVA-MESTRE
+                   IF NOT WRK-FS-DUPLICADO
+                       PERFORM 0002-A-GRAVA-EXTRATO
+                       PERFORM 0003-MOSTRA
+                   END-IF
+           END-EVALUATE.
+           PERFORM 0004-FINALIZAR.
+
+       0000-ABRIR-MESTRE       SECTION.
+      *    ARQUIVO MESTRE AINDA PODE NAO EXISTIR NA PRIMEIRA EXECUCAO
+           OPEN I-O CADASTRO-MESTRE.
+           IF WRK-FS-NAO-EXISTE
+               OPEN OUTPUT CADASTRO-MESTRE
+               CLOSE CADASTRO-MESTRE
+               OPEN I-O CADASTRO-MESTRE.
+           OPEN EXTEND ARQ-EXTRATO.
+           IF WRK-FS-EXTRATO-NAO-EXISTE
+               OPEN OUTPUT ARQ-EXTRATO.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WRK-FS-AUDITORIA-NAO-EXISTE
+               OPEN OUTPUT ARQ-AUDITORIA.
+           OPEN EXTEND ARQ-EXCECAO.
+           IF WRK-FS-EXCECAO-NAO-EXISTE
+               OPEN OUTPUT ARQ-EXCECAO.
+
+           ACCEPT BAT-DATA FROM DATE YYYYMMDD.
+           DISPLAY "DIGITE O OPERADOR: "
+               ACCEPT BAT-OPERADOR.
+           PERFORM 7200-ATRIBUI-LOTE.
+           PERFORM 7300-DETERMINA-TURNO.
+
+           DISPLAY "DIGITE A COTACAO DO DOLAR (EX: 052000 = 5,2000): "
+               ACCEPT WRK-COTACAO-DOLAR.
+
+           DISPLAY "MODO: 1-CADASTRO NOVO  2-ATUALIZACAO DE EXISTENTE "
+           DISPLAY "      3-RELATORIO DEMOGRAFICO POR FAIXA ETARIA "
+               ACCEPT WRK-MODO.
 
        0001-RECEBE             SECTION.
 
       *====INICIO FORMULÁRIO====
+           DISPLAY "DIGITE O CODIGO DO FUNCIONARIO: "
+               ACCEPT WRK-CODIGO-EMP.
            DISPLAY "DIGITE SEU NOME: "
                ACCEPT WRK-NOME.
+           DISPLAY "DIGITE SEU DOCUMENTO (CPF): "
+               ACCEPT WRK-DOCUMENTO.
+           DISPLAY "DIGITE SEU ENDERECO: "
+               ACCEPT WRK-ENDERECO.
+           MOVE "N" TO WRK-IDADE-VALIDA.
+           PERFORM 0001-A-VALIDA-IDADE UNTIL WRK-IDADE-OK.
+           MOVE "N" TO WRK-SALARIO-VALIDA.
+           PERFORM 0001-B-VALIDA-SALARIO UNTIL WRK-SALARIO-OK.
+
+           MOVE "PROGRAMA01" TO AUD-PROGRAMA.
+           MOVE BAT-OPERADOR TO AUD-OPERADOR.
+           STRING "LOTE " BAT-NUMERO " TURNO " BAT-TURNO
+               " CODIGO " WRK-CODIGO-EMP
+               " NOME " WRK-NOME " IDADE " WRK-IDADE
+               " SALARIO " WRK-SALARIO
+               DELIMITED BY SIZE INTO AUD-DESCRICAO.
+           PERFORM 7000-GRAVA-AUDITORIA.
+
+       0002-GRAVA-MESTRE       SECTION.
+           MOVE WRK-CODIGO-EMP TO EMP-CODIGO.
+           MOVE WRK-NOME       TO EMP-NOME.
+           MOVE WRK-DOCUMENTO  TO EMP-DOCUMENTO.
+           MOVE WRK-ENDERECO   TO EMP-ENDERECO.
+           MOVE WRK-IDADE      TO EMP-IDADE.
+           MOVE WRK-SALARIO    TO EMP-SALARIO.
+           WRITE MST-REGISTRO.
+           IF WRK-FS-DUPLICADO
+               DISPLAY "CODIGO " WRK-CODIGO-EMP " JA CADASTRADO"
+               MOVE "PROGRAMA01" TO EXC-PROGRAMA
+               MOVE BAT-NUMERO   TO EXC-LOTE
+               STRING "CODIGO " WRK-CODIGO-EMP " NOME " WRK-NOME
+                   DELIMITED BY SIZE INTO EXC-ENTRADA
+               MOVE "CODIGO JA CADASTRADO NO MESTRE" TO EXC-MOTIVO
+               PERFORM 7100-GRAVA-EXCECAO
+           ELSE
+               IF NOT WRK-FS-OK
+                   DISPLAY "ERRO AO GRAVAR - FS: " WRK-FS-MESTRE
+               END-IF
+           END-IF.
+
+       0002-A-GRAVA-EXTRATO    SECTION.
+           MOVE WRK-CODIGO-EMP TO EXT-CODIGO.
+           MOVE WRK-NOME       TO EXT-NOME.
+           MOVE WRK-IDADE      TO EXT-IDADE.
+      *    SALARIO EM CENTAVOS (SEM VIRGULA), CONFORME O LAYOUT DA
+      *    FOLHA DE PAGAMENTO EXTERNA - NAO E UM MOVE DIRETO PORQUE
+      *    O CAMPO DE SAIDA NAO TEM PARTE DECIMAL IMPLICITA (V)
+           COMPUTE WRK-SALARIO-CENTAVOS = WRK-SALARIO * 100.
+           MOVE WRK-SALARIO-CENTAVOS TO EXT-SALARIO.
+           MOVE BAT-NUMERO     TO EXT-LOTE.
+           MOVE BAT-TURNO      TO EXT-TURNO.
+           PERFORM 7400-CONVERTE-DOLAR.
+           COMPUTE WRK-SALARIO-USD-CTVS = WRK-SALARIO-USD * 100.
+           MOVE WRK-SALARIO-USD-CTVS TO EXT-SALARIO-USD.
+           WRITE EXT-REGISTRO.
+
+      *    ATUALIZACAO DE UM FUNCIONARIO JA CADASTRADO (MODO 2): LE O
+      *    CODIGO, MOSTRA IDADE/SALARIO ATUAIS, PEDE OS VALORES
+      *    CORRIGIDOS (MESMA VALIDACAO DO CADASTRO NOVO) E REGRAVA
+      *    O MESTRE EM VEZ DE GRAVAR UM REGISTRO NOVO.
+       0005-ATUALIZA-MESTRE    SECTION.
+           DISPLAY "DIGITE O CODIGO DO FUNCIONARIO A ATUALIZAR: "
+               ACCEPT WRK-CODIGO-EMP.
+           MOVE WRK-CODIGO-EMP TO EMP-CODIGO.
+           READ CADASTRO-MESTRE
+               INVALID KEY
+                   DISPLAY "CODIGO " WRK-CODIGO-EMP " NAO ENCONTRADO"
+                   MOVE "PROGRAMA01" TO EXC-PROGRAMA
+                   MOVE BAT-NUMERO   TO EXC-LOTE
+                   STRING "CODIGO " WRK-CODIGO-EMP
+                       DELIMITED BY SIZE INTO EXC-ENTRADA
+                   MOVE "CODIGO NAO ENCONTRADO PARA ATUALIZACAO"
+                       TO EXC-MOTIVO
+                   PERFORM 7100-GRAVA-EXCECAO
+               NOT INVALID KEY
+                   DISPLAY "IDADE ATUAL.... " EMP-IDADE
+                   MOVE EMP-SALARIO TO WRK-SALARIO-EDT
+                   DISPLAY "SALARIO ATUAL.. R$ " WRK-SALARIO-EDT
+                   MOVE "N" TO WRK-IDADE-VALIDA
+                   PERFORM 0001-A-VALIDA-IDADE UNTIL WRK-IDADE-OK
+                   MOVE "N" TO WRK-SALARIO-VALIDA
+                   PERFORM 0001-B-VALIDA-SALARIO UNTIL WRK-SALARIO-OK
+                   MOVE WRK-IDADE   TO EMP-IDADE
+                   MOVE WRK-SALARIO TO EMP-SALARIO
+                   REWRITE MST-REGISTRO
+                   PERFORM 7400-CONVERTE-DOLAR
+                   MOVE WRK-SALARIO-USD TO WRK-SALARIO-USD-EDT
+                   DISPLAY "SALARIO NOVO... USD " WRK-SALARIO-USD-EDT
+                   MOVE "PROGRAMA01" TO AUD-PROGRAMA
+                   MOVE BAT-OPERADOR TO AUD-OPERADOR
+                   STRING "LOTE " BAT-NUMERO " TURNO " BAT-TURNO
+                       " ATUALIZACAO CODIGO " WRK-CODIGO-EMP
+                       " IDADE " WRK-IDADE " SALARIO " WRK-SALARIO
+                       DELIMITED BY SIZE INTO AUD-DESCRICAO
+                   PERFORM 7000-GRAVA-AUDITORIA
+           END-READ.
+
+      *    RELATORIO DEMOGRAFICO (MODO 3): PERCORRE O CADASTRO MESTRE
+      *    INTEIRO, DO PRIMEIRO AO ULTIMO CODIGO, CLASSIFICANDO CADA
+      *    FUNCIONARIO NUMA FAIXA ETARIA.
+       0006-RELATORIO-DEMOGRAFICO SECTION.
+           MOVE ZEROS TO EMP-CODIGO.
+           MOVE ZEROS TO WRK-QTDE-FAIXA-1825.
+           MOVE ZEROS TO WRK-QTDE-FAIXA-2635.
+           MOVE ZEROS TO WRK-QTDE-FAIXA-3645.
+           MOVE ZEROS TO WRK-QTDE-FAIXA-46MAIS.
+           MOVE ZEROS TO WRK-QTDE-TOTAL-DEMO.
+           START CADASTRO-MESTRE KEY IS NOT LESS THAN EMP-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WRK-FS-LEITURA-MESTRE
+           END-START.
+           IF NOT WRK-FS-LEITURA-FIM-ARQUIVO
+               PERFORM 0006-A-LE-E-CLASSIFICA
+                   UNTIL WRK-FS-LEITURA-FIM-ARQUIVO
+           END-IF.
+
+           OPEN OUTPUT ARQ-DEMOGRAFICO.
+           MOVE SPACES            TO DEM-CABECALHO-REC.
+           MOVE "H"                TO DEM-CAB-TIPO.
+           MOVE WRK-LIT-DEM-TITULO TO DEM-CAB-TITULO.
+           MOVE WRK-LIT-DEM-DATA   TO DEM-CAB-LIT-DATA.
+           MOVE BAT-DATA           TO DEM-CAB-DATA.
+           WRITE DEM-CABECALHO-REC.
+
+           MOVE SPACES              TO DEM-DETALHE-REC.
+           MOVE "D"                 TO DEM-DET-TIPO.
+           MOVE WRK-LIT-DEM-QTDE    TO DEM-DET-LIT-QTDE.
+           MOVE "18-25 ANOS"        TO DEM-DET-FAIXA.
+           MOVE WRK-QTDE-FAIXA-1825 TO DEM-DET-QTDE.
+           WRITE DEM-DETALHE-REC.
+           MOVE "26-35 ANOS"        TO DEM-DET-FAIXA.
+           MOVE WRK-QTDE-FAIXA-2635 TO DEM-DET-QTDE.
+           WRITE DEM-DETALHE-REC.
+           MOVE "36-45 ANOS"        TO DEM-DET-FAIXA.
+           MOVE WRK-QTDE-FAIXA-3645 TO DEM-DET-QTDE.
+           WRITE DEM-DETALHE-REC.
+           MOVE "46+ ANOS"          TO DEM-DET-FAIXA.
+           MOVE WRK-QTDE-FAIXA-46MAIS TO DEM-DET-QTDE.
+           WRITE DEM-DETALHE-REC.
+
+           MOVE SPACES              TO DEM-TOTAL-REC.
+           MOVE "T"                 TO DEM-TOT-TIPO.
+           MOVE WRK-LIT-DEM-TOTAL   TO DEM-TOT-LIT-TITULO.
+           MOVE WRK-LIT-DEM-QTDE    TO DEM-TOT-LIT-QTDE.
+           MOVE WRK-QTDE-TOTAL-DEMO TO DEM-TOT-QTDE.
+           WRITE DEM-TOTAL-REC.
+           CLOSE ARQ-DEMOGRAFICO.
+           DISPLAY "RELATORIO DEMOGRAFICO GRAVADO (DEMOREL) - "
+               WRK-QTDE-TOTAL-DEMO " FUNCIONARIOS".
+
+       0006-A-LE-E-CLASSIFICA  SECTION.
+           READ CADASTRO-MESTRE NEXT RECORD
+               AT END
+                   MOVE "10" TO WRK-FS-LEITURA-MESTRE
+               NOT AT END
+                   ADD 1 TO WRK-QTDE-TOTAL-DEMO
+                   EVALUATE TRUE
+                       WHEN EMP-IDADE >= 18 AND EMP-IDADE <= 25
+                           ADD 1 TO WRK-QTDE-FAIXA-1825
+                       WHEN EMP-IDADE >= 26 AND EMP-IDADE <= 35
+                           ADD 1 TO WRK-QTDE-FAIXA-2635
+                       WHEN EMP-IDADE >= 36 AND EMP-IDADE <= 45
+                           ADD 1 TO WRK-QTDE-FAIXA-3645
+                       WHEN OTHER
+                           ADD 1 TO WRK-QTDE-FAIXA-46MAIS
+                   END-EVALUATE
+           END-READ.
+
+       0003-MOSTRA             SECTION.
+           DISPLAY 'NOME EH: ' WRK-NOME 'IDADE EH: ' WRK-IDADE.
+           DISPLAY 'DOCUMENTO: ' WRK-DOCUMENTO.
+           DISPLAY 'ENDERECO.: ' WRK-ENDERECO.
+           MOVE WRK-SALARIO TO WRK-SALARIO-EDT.
+           DISPLAY 'SALARIO EH: R$ ' WRK-SALARIO-EDT.
+           MOVE WRK-SALARIO-USD TO WRK-SALARIO-USD-EDT.
+           DISPLAY 'SALARIO EH: USD ' WRK-SALARIO-USD-EDT.
+
+       0004-FINALIZAR          SECTION.
+               CLOSE CADASTRO-MESTRE.
+               CLOSE ARQ-EXTRATO.
+               CLOSE ARQ-AUDITORIA.
+               CLOSE ARQ-EXCECAO.
+               STOP RUN.
+
+       0001-A-VALIDA-IDADE     SECTION.
            DISPLAY "DIGITE SUA IDADE: "
                ACCEPT WRK-IDADE.
+           IF WRK-IDADE < 18 OR WRK-IDADE > 75
+               DISPLAY "ERRO: IDADE DEVE ESTAR ENTRE 18 E 75"
+               MOVE "PROGRAMA01" TO EXC-PROGRAMA
+               MOVE BAT-NUMERO   TO EXC-LOTE
+               STRING "CODIGO " WRK-CODIGO-EMP " IDADE " WRK-IDADE
+                   DELIMITED BY SIZE INTO EXC-ENTRADA
+               MOVE "IDADE FORA DA FAIXA PERMITIDA (18-75)"
+                   TO EXC-MOTIVO
+               PERFORM 7100-GRAVA-EXCECAO
+           ELSE
+               MOVE "S" TO WRK-IDADE-VALIDA
+           END-IF.
+
+       0001-B-VALIDA-SALARIO   SECTION.
            DISPLAY "DIGITE SEU SALARIO: "
                ACCEPT WRK-SALARIO.
+           IF WRK-SALARIO = ZEROS
+               DISPLAY "ERRO: SALARIO NAO PODE SER ZERO"
+               MOVE "PROGRAMA01" TO EXC-PROGRAMA
+               MOVE BAT-NUMERO   TO EXC-LOTE
+               STRING "CODIGO " WRK-CODIGO-EMP " SALARIO " WRK-SALARIO
+                   DELIMITED BY SIZE INTO EXC-ENTRADA
+               MOVE "SALARIO NAO PODE SER ZERO" TO EXC-MOTIVO
+               PERFORM 7100-GRAVA-EXCECAO
+           ELSE
+               MOVE "S" TO WRK-SALARIO-VALIDA
+           END-IF.
 
-       0002-MOSTRA             SECTION.
-           DISPLAY 'NOME EH: ' WRK-NOME 'IDADE EH: ' WRK-IDADE.
-           DISPLAY 'SALARIO EH: ' WRK-SALARIO.
-
-       0003-FINALIZAR          SECTION.
-               STOP RUN.
+       COPY CPAUDPR.
+       COPY CPEXCPR.
+       COPY CPBATPR.
+       COPY CPCAMBPR.
